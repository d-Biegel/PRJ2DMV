@@ -0,0 +1,148 @@
+      ******************************************************************
+      * PROGRAM-ID: LICXPIRE                                          *
+      * AUTHOR:     J. B. RUIZ - DMV APPLICATIONS GROUP                *
+      * INSTALLATION: STATE DMV DATA CENTER                           *
+      * DATE-WRITTEN: 2026-08-05                                      *
+      *                                                                *
+      * REMARKS.                                                      *
+      *   RUNS AFTER LICEDIT. SCANS THE LICENSE MASTER FILE FOR        *
+      *   APPROVED LICENSES EXPIRING WITHIN WS-NOTICE-WINDOW DAYS OF   *
+      *   THE RUN DATE AND EXTRACTS A RENEWAL NOTICE RECORD FOR EACH   *
+      *   ONE FOR THE MAILING HOUSE. THE EXPIRE-DATE-VS-RUN-DATE       *
+      *   COMPARISON IS DONE IN WHOLE YY/MM/DD FORM, NOT AS A TRUE     *
+      *   JULIAN DAY COUNT, SINCE DMV-EXPIRE-DATE CARRIES NO CENTURY   *
+      *   AND THIS SHOP HAS NO INTRINSIC DATE-ARITHMETIC FUNCTIONS IN  *
+      *   USE ELSEWHERE - A YEAR/MONTH-LEVEL COMPARISON IS SUFFICIENT  *
+      *   TO CATCH LICENSES DUE IN THE CURRENT OR NEXT CALENDAR MONTH. *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-08-05 JBR  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICXPIRE.
+       AUTHOR. J. B. RUIZ.
+       INSTALLATION. STATE DMV DATA CENTER.
+       DATE-WRITTEN. 2026-08-05.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSTR-FILE ASSIGN TO 'LICMSTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT RENW-FILE ASSIGN TO 'RENWFILE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RENW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSTR-FILE
+           RECORD CONTAINS 153 CHARACTERS.
+       01  MSTR-IN-REC                 PIC X(153).
+
+       FD  RENW-FILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  RENW-OUT-REC                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS               PIC XX.
+           88 WS-MSTR-OK                VALUE '00'.
+           88 WS-MSTR-EOF               VALUE '10'.
+       01  WS-RENW-STATUS               PIC XX.
+           88 WS-RENW-OK                VALUE '00'.
+
+           COPY MSTRCOPY.
+           COPY RENWCOPY.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY                PIC 9(2).
+           05  WS-RUN-MM                PIC 9(2).
+           05  WS-RUN-DD                PIC 9(2).
+
+       01  WS-NOTICE-WINDOW             PIC 9(2)  VALUE 60.
+       01  WS-CUTOFF-YY                 PIC 9(2).
+       01  WS-CUTOFF-MM                 PIC 9(2).
+       01  WS-RUN-MONTH-VAL             PIC 9(5).
+       01  WS-CUTOFF-MONTH-VAL          PIC 9(5).
+       01  WS-EXPIRE-MONTH-VAL          PIC 9(5).
+
+       01  WS-COUNTS.
+           05  WS-RECS-READ             PIC 9(7)  VALUE ZEROS.
+           05  WS-NOTICES-WRITTEN       PIC 9(7)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+               UNTIL WS-MSTR-EOF
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MSTR-FILE
+           OPEN OUTPUT RENW-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           PERFORM 1100-COMPUTE-CUTOFF
+           READ MSTR-FILE INTO MSTR-IN-REC
+               AT END SET WS-MSTR-EOF TO TRUE
+           END-READ.
+
+      * ADVANCE TWO CALENDAR MONTHS FROM THE RUN DATE TO GET A CUTOFF
+      * THAT COVERS THE WS-NOTICE-WINDOW (60 DAY) LOOK-AHEAD. GOOD
+      * ENOUGH FOR A MONTHLY-KEYED EXPIRE DATE WITHOUT TRUE DATE MATH.
+      * WS-RUN-MONTH-VAL/WS-CUTOFF-MONTH-VAL FOLD YEAR AND MONTH INTO
+      * ONE LINEAR VALUE (YY * 12 + MM) SO 2100-CHECK-DUE-FOR-NOTICE
+      * CAN COMPARE THE DUE WINDOW WITH A SINGLE RANGE TEST INSTEAD OF
+      * AN OR OF TWO YEAR/MONTH CLAUSES, WHICH FALSELY MATCHES MOST OF
+      * THE CALENDAR WHENEVER THE CUTOFF FALLS IN THE SAME YEAR AS THE
+      * RUN DATE.
+       1100-COMPUTE-CUTOFF.
+           MOVE WS-RUN-YY TO WS-CUTOFF-YY
+           ADD 2 TO WS-RUN-MM GIVING WS-CUTOFF-MM
+           IF WS-CUTOFF-MM > 12
+               SUBTRACT 12 FROM WS-CUTOFF-MM
+               ADD 1 TO WS-CUTOFF-YY
+           END-IF
+           COMPUTE WS-RUN-MONTH-VAL = WS-RUN-YY * 12 + WS-RUN-MM
+           COMPUTE WS-CUTOFF-MONTH-VAL =
+               WS-CUTOFF-YY * 12 + WS-CUTOFF-MM.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECS-READ
+           MOVE MSTR-IN-REC TO LICENSE-MASTER-REC
+           IF MST-OUTC-APPROVED
+               PERFORM 2100-CHECK-DUE-FOR-NOTICE
+           END-IF
+           READ MSTR-FILE INTO MSTR-IN-REC
+               AT END SET WS-MSTR-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-FILE-EXIT.
+           EXIT.
+
+       2100-CHECK-DUE-FOR-NOTICE.
+           COMPUTE WS-EXPIRE-MONTH-VAL =
+               MST-EXPIRE-YY * 12 + MST-EXPIRE-MM
+           IF WS-EXPIRE-MONTH-VAL >= WS-RUN-MONTH-VAL
+              AND WS-EXPIRE-MONTH-VAL <= WS-CUTOFF-MONTH-VAL
+               PERFORM 3000-WRITE-RENEWAL-NOTICE
+           END-IF.
+
+       3000-WRITE-RENEWAL-NOTICE.
+           MOVE SPACES TO RENEWAL-NOTICE-REC
+           MOVE MST-NAME TO RNW-NAME
+           MOVE MST-ADDR-LINE1 TO RNW-ADDR-LINE1
+           MOVE MST-ADDR-CITY TO RNW-ADDR-CITY
+           MOVE MST-ADDR-STATE TO RNW-ADDR-STATE
+           MOVE MST-ADDR-ZIP TO RNW-ADDR-ZIP
+           MOVE MST-EXPIRE-DATE TO RNW-EXPIRE-DATE
+           MOVE MST-RENEWAL TO RNW-RENEWAL-FLAG
+           WRITE RENW-OUT-REC FROM RENEWAL-NOTICE-REC
+           ADD 1 TO WS-NOTICES-WRITTEN.
+
+       8000-TERMINATE.
+           CLOSE MSTR-FILE RENW-FILE
+           DISPLAY 'LICXPIRE - MASTER RECORDS READ: ' WS-RECS-READ
+           DISPLAY 'LICXPIRE - RENEWAL NOTICES OUT:  '
+                   WS-NOTICES-WRITTEN.
