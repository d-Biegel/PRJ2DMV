@@ -0,0 +1,72 @@
+      ******************************************************************
+      * PROGRAM-ID: LICSORT                                           *
+      * AUTHOR:     J. B. RUIZ - DMV APPLICATIONS GROUP                *
+      * INSTALLATION: STATE DMV DATA CENTER                           *
+      * DATE-WRITTEN: 2026-07-21                                      *
+      *                                                                *
+      * REMARKS.                                                      *
+      *   SECOND PASS OF THE LICCOPY.DAT EDIT PIPELINE. TAKES THE      *
+      *   DUPLICATE-FLAGGED WORK FILE PRODUCED BY LICDUP AND RE-       *
+      *   SEQUENCES IT BY DMV-LICENSE-TYPE, AND WITHIN LICENSE TYPE    *
+      *   BY DMV-RENEWAL, SO THE MAIN EDIT RUN PRODUCES APPROVED AND   *
+      *   DENIED REPORTS THAT ARE ALREADY GROUPED BY LICENSE TYPE      *
+      *   INSTEAD OF INTERLEAVED IN KEYING ORDER. OUTPUT IS THE        *
+      *   FINAL EDIT-READY FILE, LICSEQ.DAT.                           *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-07-21 JBR  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICSORT.
+       AUTHOR. J. B. RUIZ.
+       INSTALLATION. STATE DMV DATA CENTER.
+       DATE-WRITTEN. 2026-07-21.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIC-WORK-FILE ASSIGN TO 'LICWORK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIC-SEQ-FILE ASSIGN TO 'LICSEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWK01'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIC-WORK-FILE
+           RECORD CONTAINS 156 CHARACTERS.
+       01  LIC-WORK-REC                PIC X(156).
+
+       FD  LIC-SEQ-FILE
+           RECORD CONTAINS 156 CHARACTERS.
+       01  LIC-SEQ-REC                 PIC X(156).
+
+      * FILLER POSITIONS BELOW LINE UP SW-LICENSE-TYPE AND SW-RENEWAL
+      * WITH DMV-LICENSE-TYPE (BYTE 33) AND DMV-RENEWAL (BYTE 39) OF
+      * THE DMV-RECORD LAYOUT IN LICCOPY SO THE PHYSICAL SORT KEYS
+      * MATCH THE ACTUAL TRANSACTION FIELDS.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  FILLER                  PIC X(32).
+           05  SW-LICENSE-TYPE         PIC X.
+           05  FILLER                  PIC X(5).
+           05  SW-RENEWAL              PIC X.
+           05  FILLER                  PIC X(117).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTS.
+           05  WS-RECS-SORTED          PIC 9(7)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-SORT-THE-FILE
+           GOBACK.
+
+       1000-SORT-THE-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-LICENSE-TYPE
+               ON ASCENDING KEY SW-RENEWAL
+               USING LIC-WORK-FILE
+               GIVING LIC-SEQ-FILE
+           DISPLAY 'LICSORT - SORT OF LICWORK.DAT COMPLETE'.
