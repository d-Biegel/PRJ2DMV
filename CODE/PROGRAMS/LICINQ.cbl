@@ -0,0 +1,138 @@
+      ******************************************************************
+      * PROGRAM-ID: LICINQ                                            *
+      * AUTHOR:     J. B. RUIZ - DMV APPLICATIONS GROUP                *
+      * INSTALLATION: STATE DMV DATA CENTER                           *
+      * DATE-WRITTEN: 2026-08-07                                      *
+      *                                                                *
+      * REMARKS.                                                      *
+      *   COUNTER-CLERK LICENSE STATUS INQUIRY. THIS SHOP HAS NO       *
+      *   CICS OR OTHER ONLINE MONITOR, SO THE INQUIRY IS RUN AS A     *
+      *   CONVERSATIONAL BATCH PROGRAM AT AN ATTENDED CONSOLE: THE     *
+      *   CLERK KEYS AN APPLICANT ID, THE PROGRAM SEARCHES THE         *
+      *   LICENSE MASTER FILE AND DISPLAYS THE CURRENT STATUS, AND     *
+      *   THE CLERK MAY KEY ANOTHER ID OR END TO QUIT. THE MASTER      *
+      *   FILE IS READ SEQUENTIALLY FOR EACH INQUIRY SINCE IT IS KEPT  *
+      *   AS LINE SEQUENTIAL, THE SAME AS EVERY OTHER FILE IN THIS     *
+      *   PIPELINE.                                                   *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-08-07 JBR  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICINQ.
+       AUTHOR. J. B. RUIZ.
+       INSTALLATION. STATE DMV DATA CENTER.
+       DATE-WRITTEN. 2026-08-07.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSTR-FILE ASSIGN TO 'LICMSTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSTR-FILE
+           RECORD CONTAINS 153 CHARACTERS.
+       01  MSTR-IN-REC                 PIC X(153).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS               PIC XX.
+           88 WS-MSTR-OK                VALUE '00'.
+           88 WS-MSTR-EOF               VALUE '10'.
+
+           COPY MSTRCOPY.
+
+       01  WS-INQ-KEY                   PIC X(9).
+           88 WS-INQ-END                VALUE 'END      '.
+
+       01  WS-SWITCHES.
+           05  WS-FOUND-SW              PIC X     VALUE 'N'.
+               88 WS-WAS-FOUND          VALUE 'Y'.
+
+       01  WS-OUTCOME-TEXT              PIC X(9).
+
+       01  WS-LAST-MATCH-REC            PIC X(153).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INQUIRY THRU 2000-PROCESS-INQUIRY-EXIT
+               UNTIL WS-INQ-END
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY 'LICINQ - DMV LICENSE STATUS INQUIRY'
+           DISPLAY 'ENTER APPLICANT ID (OR END TO QUIT): '
+           ACCEPT WS-INQ-KEY FROM CONSOLE.
+
+       2000-PROCESS-INQUIRY.
+           IF NOT WS-INQ-END
+               PERFORM 3000-SEARCH-MASTER-FILE
+               IF WS-WAS-FOUND
+                   PERFORM 4000-DISPLAY-RESULT
+               ELSE
+                   DISPLAY 'NO RECORD FOUND FOR APPLICANT ID '
+                           WS-INQ-KEY
+               END-IF
+               DISPLAY 'ENTER APPLICANT ID (OR END TO QUIT): '
+               ACCEPT WS-INQ-KEY FROM CONSOLE
+           END-IF.
+       2000-PROCESS-INQUIRY-EXIT.
+           EXIT.
+
+      * LICMSTR.DAT IS APPENDED TO, NOT REPLACED, ON EVERY LICEDIT RUN
+      * (SEE IMPLEMENTATION_STATUS.MD), SO AN APPLICANT WHO RESUBMITS
+      * AFTER A SUSPENSE OR DENIAL - OR WHO RENEWS IN A LATER RUN - HAS
+      * MORE THAN ONE RECORD ON FILE. THE SCAN RUNS TO END OF FILE AND
+      * KEEPS THE LAST MATCH SEEN, NOT THE FIRST, SO THE CLERK ALWAYS
+      * SEES THE MOST RECENT DECISION.
+       3000-SEARCH-MASTER-FILE.
+           SET WS-FOUND-SW TO 'N'
+           OPEN INPUT MSTR-FILE
+           READ MSTR-FILE INTO MSTR-IN-REC
+               AT END SET WS-MSTR-EOF TO TRUE
+           END-READ
+           PERFORM 3100-SCAN-ONE-RECORD THRU 3100-SCAN-ONE-RECORD-EXIT
+               UNTIL WS-MSTR-EOF
+           CLOSE MSTR-FILE
+           IF WS-WAS-FOUND
+               MOVE WS-LAST-MATCH-REC TO LICENSE-MASTER-REC
+           END-IF.
+
+       3100-SCAN-ONE-RECORD.
+           MOVE MSTR-IN-REC TO LICENSE-MASTER-REC
+           IF MST-APPLICANT-ID = WS-INQ-KEY
+               SET WS-FOUND-SW TO 'Y'
+               MOVE LICENSE-MASTER-REC TO WS-LAST-MATCH-REC
+           END-IF
+           READ MSTR-FILE INTO MSTR-IN-REC
+               AT END SET WS-MSTR-EOF TO TRUE
+           END-READ.
+       3100-SCAN-ONE-RECORD-EXIT.
+           EXIT.
+
+       4000-DISPLAY-RESULT.
+           IF MST-OUTC-APPROVED
+               MOVE 'APPROVED' TO WS-OUTCOME-TEXT
+           ELSE
+               IF MST-OUTC-DENIED
+                   MOVE 'DENIED' TO WS-OUTCOME-TEXT
+               ELSE
+                   MOVE 'SUSPENSE' TO WS-OUTCOME-TEXT
+               END-IF
+           END-IF
+           DISPLAY '  NAME:          ' MST-NAME
+           DISPLAY '  LICENSE TYPE:  ' MST-LICENSE-TYPE
+           DISPLAY '  RENEWAL:       ' MST-RENEWAL
+           DISPLAY '  EXPIRES:       ' MST-EXPIRE-DATE
+           DISPLAY '  ORGAN DONOR:   ' MST-ORGAN-DONOR
+           DISPLAY '  REAL ID:       ' MST-REALID-FLAG
+           DISPLAY '  STATUS:        ' WS-OUTCOME-TEXT
+           DISPLAY '  REASON:        ' MST-REASON.
+
+       8000-TERMINATE.
+           DISPLAY 'LICINQ - INQUIRY SESSION ENDED'.
