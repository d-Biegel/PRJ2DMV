@@ -0,0 +1,136 @@
+      ******************************************************************
+      * PROGRAM-ID: LICDUP                                            *
+      * AUTHOR:     J. B. RUIZ - DMV APPLICATIONS GROUP                *
+      * INSTALLATION: STATE DMV DATA CENTER                           *
+      * DATE-WRITTEN: 2026-06-16                                      *
+      *                                                                *
+      * REMARKS.                                                      *
+      *   FIRST PASS OF THE LICCOPY.DAT EDIT PIPELINE. READS THE RAW   *
+      *   TRANSACTION FILE AS KEYED BY THE COUNTER CLERKS AND LOOKS    *
+      *   FOR REPEAT DMV-NAME + DMV-EXPIRE-DATE COMBINATIONS WITHIN    *
+      *   THE SAME RUN (DOUBLE-KEYED AT TWO COUNTERS, OR A RESUBMIT    *
+      *   AFTER A CORRECTION). THE FIRST OCCURRENCE OF A NAME/EXPIRE   *
+      *   COMBINATION PASSES THROUGH UNCHANGED. THE SECOND AND ANY     *
+      *   LATER OCCURRENCE IS MARKED WITH DMV-DUP-FLAG = 'Y' SO THE    *
+      *   MAIN EDIT RUN ROUTES IT TO MANUAL REVIEW INSTEAD OF LETTING  *
+      *   IT FLOW STRAIGHT THROUGH TO APPROVAL. OUTPUT IS LICWORK.DAT, *
+      *   THE INPUT TO LICSORT.                                       *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-06-16 JBR  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICDUP.
+       AUTHOR. J. B. RUIZ.
+       INSTALLATION. STATE DMV DATA CENTER.
+       DATE-WRITTEN. 2026-06-16.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIC-IN-FILE ASSIGN TO 'LICCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIC-IN-STATUS.
+           SELECT LIC-WORK-FILE ASSIGN TO 'LICWORK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIC-WORK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIC-IN-FILE
+           RECORD CONTAINS 156 CHARACTERS.
+       01  LIC-IN-REC                 PIC X(156).
+
+       FD  LIC-WORK-FILE
+           RECORD CONTAINS 156 CHARACTERS.
+       01  LIC-WORK-REC                PIC X(156).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LIC-IN-STATUS            PIC XX.
+           88 WS-LIC-IN-OK             VALUE '00'.
+           88 WS-LIC-IN-EOF            VALUE '10'.
+       01  WS-LIC-WORK-STATUS          PIC XX.
+           88 WS-LIC-WORK-OK           VALUE '00'.
+
+           COPY LICCOPY.
+
+      * TABLE OF NAME/EXPIRE-DATE COMBINATIONS SEEN SO FAR THIS RUN.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-MAX             PIC 9(5)  VALUE 05000 COMP.
+           05  WS-SEEN-CNT             PIC 9(5)  VALUE ZEROS COMP.
+           05  WS-SEEN-ENTRY OCCURS 5000 TIMES
+                                       INDEXED BY WS-SEEN-IDX.
+               10 WS-SEEN-NAME         PIC X(19).
+               10 WS-SEEN-EXPIRE       PIC X(8).
+
+       01  WS-SWITCHES.
+           05  WS-FOUND-DUP-SW         PIC X     VALUE 'N'.
+               88 WS-FOUND-DUP         VALUE 'Y'.
+
+       01  WS-COUNTS.
+           05  WS-RECS-READ            PIC 9(7)  VALUE ZEROS.
+           05  WS-DUPS-FLAGGED         PIC 9(7)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+               UNTIL WS-LIC-IN-EOF
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT LIC-IN-FILE
+           OPEN OUTPUT LIC-WORK-FILE
+           MOVE ZEROS TO WS-SEEN-CNT
+           READ LIC-IN-FILE INTO LIC-IN-REC
+               AT END SET WS-LIC-IN-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECS-READ
+           MOVE LIC-IN-REC TO DMV-RECORD
+           SET WS-FOUND-DUP-SW TO 'N'
+           PERFORM 3000-CHECK-DUPLICATE
+           IF WS-FOUND-DUP
+               SET DMV-IS-DUPLICATE TO TRUE
+               ADD 1 TO WS-DUPS-FLAGGED
+           ELSE
+               PERFORM 4000-REMEMBER-COMBO
+           END-IF
+           WRITE LIC-WORK-REC FROM DMV-RECORD
+           READ LIC-IN-FILE INTO LIC-IN-REC
+               AT END SET WS-LIC-IN-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-FILE-EXIT.
+           EXIT.
+
+       3000-CHECK-DUPLICATE.
+           SET WS-SEEN-IDX TO 1
+           PERFORM 3100-SCAN-ONE-ENTRY
+               VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-CNT
+                  OR WS-FOUND-DUP.
+
+       3100-SCAN-ONE-ENTRY.
+           IF WS-SEEN-NAME (WS-SEEN-IDX)   = DMV-NAME
+              AND WS-SEEN-EXPIRE (WS-SEEN-IDX) = DMV-EXPIRE-DATE
+               SET WS-FOUND-DUP-SW TO 'Y'
+           END-IF.
+
+       4000-REMEMBER-COMBO.
+           IF WS-SEEN-CNT < WS-SEEN-MAX
+               ADD 1 TO WS-SEEN-CNT
+               MOVE DMV-NAME TO WS-SEEN-NAME (WS-SEEN-CNT)
+               MOVE DMV-EXPIRE-DATE TO WS-SEEN-EXPIRE (WS-SEEN-CNT)
+           ELSE
+               DISPLAY 'LICDUP - WARNING: SEEN-COMBO TABLE FULL AT '
+                       WS-SEEN-MAX ' ENTRIES - NOT REMEMBERED: '
+                       DMV-NAME
+           END-IF.
+
+       8000-TERMINATE.
+           CLOSE LIC-IN-FILE LIC-WORK-FILE
+           DISPLAY 'LICDUP - RECORDS READ:      ' WS-RECS-READ
+           DISPLAY 'LICDUP - DUPLICATES FLAGGED: ' WS-DUPS-FLAGGED.
