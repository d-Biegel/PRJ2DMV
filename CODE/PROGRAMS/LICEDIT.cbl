@@ -0,0 +1,1066 @@
+      ******************************************************************
+      * PROGRAM-ID: LICEDIT                                           *
+      * AUTHOR:     J. B. RUIZ - DMV APPLICATIONS GROUP                *
+      * INSTALLATION: STATE DMV DATA CENTER                           *
+      * DATE-WRITTEN: 2026-05-19                                      *
+      *                                                                *
+      * REMARKS.                                                      *
+      *   MAIN EDIT RUN FOR DRIVER LICENSE TRANSACTIONS. READS THE     *
+      *   DEDUPED, RESEQUENCED TRANSACTION FILE PRODUCED BY LICDUP     *
+      *   AND LICSORT (LICSEQ.DAT) AND, FOR EACH TRANSACTION:          *
+      *     - ROUTES TRANSACTIONS MISSING A REQUIRED FIELD TO THE      *
+      *       SUSPENSE (RE-KEY) QUEUE INSTEAD OF DENYING THEM OUTRIGHT *
+      *     - RECONCILES THE PAID-FEE FLAG AGAINST THE CASHIER'S       *
+      *       DAILY RECEIPTS EXTRACT                                   *
+      *     - LOOKS UP RECIPROCITY AGAINST THE STATE COMPACT TABLE     *
+      *       INSTEAD OF TRUSTING THE KEYED FLAG                       *
+      *     - EDITS THE NUMERIC ROAD/WRITTEN TEST SCORES AGAINST A     *
+      *       MINIMUM PASSING SCORE                                    *
+      *     - HONORS THE DUPLICATE FLAG SET BY LICDUP                  *
+      *     - DETERMINES REAL ID ELIGIBILITY FROM THE IDENTITY         *
+      *       DOCUMENTS PRESENTED                                      *
+      *     - PULLS COMMERCIAL ENDORSEMENT/RESTRICTION DETAIL FOR      *
+      *       COMMERCIAL APPLICATIONS                                  *
+      *     - APPLIES ANY SUPERVISOR OVERRIDE OF AN AUTOMATIC DENIAL   *
+      *     - WRITES AN AUDIT TRAIL RECORD AND A MASTER FILE RECORD    *
+      *       FOR EVERY DECISION                                       *
+      *   AT END OF RUN, WRITES A ONE-PAGE CONTROL/BALANCING REPORT.   *
+      *   THE RUN CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL RECORDS SO  *
+      *   AN ABEND CAN BE RESTARTED WITHOUT REPROCESSING RECORDS THAT  *
+      *   ALREADY MADE IT TO OUTPUT.                                   *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-05-19 JBR  INITIAL VERSION - APPROVED/DENIED OUTPUT.    *
+      *   2026-05-26 JBR  ADD SUSPENSE (INCOMPLETE APPLICATION) OUTPUT.*
+      *   2026-06-02 JBR  ADD CONTROL/BALANCING REPORT AT END OF RUN.  *
+      *   2026-06-09 JBR  ADD FEE-TO-RECEIPTS RECONCILIATION.          *
+      *   2026-06-16 JBR  ADD RECIPROCITY TABLE LOOKUP.                *
+      *   2026-06-23 JBR  ADD NUMERIC TEST SCORE EDITS.                *
+      *   2026-06-30 JBR  HONOR DUPLICATE FLAG FROM LICDUP.            *
+      *   2026-07-07 JBR  ADD REAL ID ELIGIBILITY DETERMINATION.       *
+      *   2026-07-14 JBR  ADD CHECKPOINT/RESTART.                      *
+      *   2026-07-21 JBR  ADD COMMERCIAL LICENSE DETAIL SECTION.       *
+      *   2026-07-28 JBR  ADD AUDIT TRAIL AND SUPERVISOR OVERRIDE.     *
+      *   2026-08-04 JBR  ADD ORGAN DONOR DESIGNATION ON APPROVED RPT. *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICEDIT.
+       AUTHOR. J. B. RUIZ.
+       INSTALLATION. STATE DMV DATA CENTER.
+       DATE-WRITTEN. 2026-05-19.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIC-IN-FILE ASSIGN TO 'LICSEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIC-IN-STATUS.
+
+           SELECT RCPT-FILE ASSIGN TO 'RCPTFILE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCPT-STATUS.
+
+           SELECT RECIP-FILE ASSIGN TO 'RECIPTBL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECIP-STATUS.
+
+           SELECT COMM-FILE ASSIGN TO 'COMMDTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMM-STATUS.
+
+           SELECT OVRD-FILE ASSIGN TO 'OVRDFILE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVRD-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO 'LICCKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RPRT-FILE ASSIGN TO 'RPRTCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+           SELECT ERR-FILE ASSIGN TO 'ERRCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+           SELECT SUSP-FILE ASSIGN TO 'SUSPCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+
+           SELECT REAL-FILE ASSIGN TO 'REALCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REAL-STATUS.
+
+           SELECT AUD-FILE ASSIGN TO 'AUDCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT MSTR-FILE ASSIGN TO 'LICMSTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT CTL-FILE ASSIGN TO 'CTLCOPY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIC-IN-FILE
+           RECORD CONTAINS 156 CHARACTERS.
+       01  LIC-IN-REC                  PIC X(156).
+
+       FD  RCPT-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  RCPT-IN-REC                 PIC X(50).
+
+       FD  RECIP-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  RECIP-IN-REC                PIC X(40).
+
+       FD  COMM-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  COMM-IN-REC                 PIC X(60).
+
+       FD  OVRD-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  OVRD-IN-REC                 PIC X(20).
+
+       FD  CKPT-FILE
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CKPT-IN-REC                 PIC X(54).
+
+       FD  RPRT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPRT-OUT-REC                PIC X(80).
+
+       FD  ERR-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ERR-OUT-REC                 PIC X(80).
+
+       FD  SUSP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUSP-OUT-REC                PIC X(80).
+
+       FD  REAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REAL-OUT-REC                PIC X(80).
+
+       FD  AUD-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01  AUD-OUT-REC                 PIC X(120).
+
+       FD  MSTR-FILE
+           RECORD CONTAINS 153 CHARACTERS.
+       01  MSTR-OUT-REC                PIC X(153).
+
+       FD  CTL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-OUT-REC                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      * FILE STATUS SWITCHES
+      *---------------------------------------------------------------
+       01  WS-LIC-IN-STATUS            PIC XX.
+           88 WS-LIC-IN-OK             VALUE '00'.
+           88 WS-LIC-IN-EOF            VALUE '10'.
+       01  WS-RCPT-STATUS              PIC XX.
+           88 WS-RCPT-OK               VALUE '00'.
+           88 WS-RCPT-EOF              VALUE '10'.
+       01  WS-RECIP-STATUS             PIC XX.
+           88 WS-RECIP-OK              VALUE '00'.
+           88 WS-RECIP-EOF             VALUE '10'.
+       01  WS-COMM-STATUS              PIC XX.
+           88 WS-COMM-OK               VALUE '00'.
+           88 WS-COMM-EOF              VALUE '10'.
+       01  WS-OVRD-STATUS              PIC XX.
+           88 WS-OVRD-OK               VALUE '00'.
+           88 WS-OVRD-EOF              VALUE '10'.
+       01  WS-CKPT-STATUS              PIC XX.
+           88 WS-CKPT-OK               VALUE '00'.
+           88 WS-CKPT-EOF              VALUE '10'.
+           88 WS-CKPT-NOTFOUND         VALUE '35'.
+       01  WS-RPRT-STATUS              PIC XX.
+       01  WS-ERR-STATUS               PIC XX.
+       01  WS-SUSP-STATUS              PIC XX.
+       01  WS-REAL-STATUS              PIC XX.
+       01  WS-AUD-STATUS               PIC XX.
+       01  WS-MSTR-STATUS              PIC XX.
+       01  WS-CTL-STATUS               PIC XX.
+
+      *---------------------------------------------------------------
+      * RECORD WORKING AREAS (FROM COPYBOOKS)
+      *---------------------------------------------------------------
+                  COPY LICCOPY.
+
+                  COPY RPRTCOPY.
+
+                  COPY COMRCOPY.
+
+                  COPY ERRCOPY.
+
+                  COPY SUSPCOPY.
+
+                  COPY REALCOPY.
+
+                  COPY AUDCOPY.
+
+                  COPY MSTRCOPY.
+
+                  COPY CTLCOPY.
+
+                  COPY RCPTCOPY.
+
+                  COPY RECPTBL.
+
+                  COPY COMMCOPY.
+
+                  COPY OVRDCOPY.
+
+                  COPY CHKPCOPY.
+
+      *---------------------------------------------------------------
+      * IN-MEMORY REFERENCE TABLES
+      *---------------------------------------------------------------
+       01  WS-RECIP-TABLE.
+           05  WS-RECIP-CNT            PIC 9(4)  VALUE ZEROS COMP.
+           05  WS-RECIP-ENTRY OCCURS 60 TIMES
+                                       INDEXED BY WS-RECIP-IDX.
+               10 WS-RECIP-STATE       PIC X(2).
+               10 WS-RECIP-STATUS-CD   PIC X.
+               10 WS-RECIP-RESTRICT    PIC X(30).
+
+       01  WS-RCPT-TABLE.
+           05  WS-RCPT-CNT             PIC 9(5)  VALUE ZEROS COMP.
+           05  WS-RCPT-ENTRY OCCURS 5000 TIMES
+                                       INDEXED BY WS-RCPT-IDX.
+               10 WS-RCPT-T-NAME       PIC X(19).
+
+       01  WS-COMM-TABLE.
+           05  WS-COMM-CNT             PIC 9(5)  VALUE ZEROS COMP.
+           05  WS-COMM-ENTRY OCCURS 2000 TIMES
+                                       INDEXED BY WS-COMM-IDX.
+               10 WS-COMM-APPID        PIC X(9).
+               10 WS-COMM-VEHCLASS     PIC X(2).
+               10 WS-COMM-ENDORSE      PIC X(4).
+               10 WS-COMM-RESTRICT     PIC X(20).
+
+       01  WS-OVRD-TABLE.
+           05  WS-OVRD-CNT             PIC 9(4)  VALUE ZEROS COMP.
+           05  WS-OVRD-ENTRY OCCURS 500 TIMES
+                                       INDEXED BY WS-OVRD-IDX.
+               10 WS-OVRD-APPID        PIC X(9).
+               10 WS-OVRD-SUPV   PIC X(8).
+
+      * DENIAL REASON BREAKDOWN FOR THE CONTROL REPORT
+       01  WS-REASON-TABLE.
+           05  WS-REASON-CNT           PIC 9(3)  VALUE ZEROS COMP.
+           05  WS-REASON-ENTRY OCCURS 20 TIMES
+                                       INDEXED BY WS-REASON-IDX.
+               10 WS-REASON-TEXT       PIC X(45).
+               10 WS-REASON-COUNT      PIC 9(7)  VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * SWITCHES AND FLAGS
+      *---------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-RESTART-SW           PIC X     VALUE 'N'.
+               88 WS-IS-RESTART        VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X     VALUE 'N'.
+               88 WS-WAS-FOUND         VALUE 'Y'.
+           05  WS-SUSPEND-SW           PIC X     VALUE 'N'.
+               88 WS-ROUTE-SUSPENSE    VALUE 'Y'.
+           05  WS-DENY-SW              PIC X     VALUE 'N'.
+               88 WS-ROUTE-DENY        VALUE 'Y'.
+           05  WS-OVERRIDE-SW          PIC X     VALUE 'N'.
+               88 WS-WAS-OVERRIDDEN    VALUE 'Y'.
+           05  WS-REALID-SW            PIC X     VALUE 'N'.
+               88 WS-IS-REALID         VALUE 'Y'.
+
+       01  WS-CURRENT-REASON           PIC X(45) VALUE SPACES.
+       01  WS-CURR-SUPV       PIC X(8)  VALUE SPACES.
+       01  WS-RECIP-STATUS-FOUND       PIC X     VALUE SPACES.
+       01  WS-RECIP-RESTRICT-FOUND     PIC X(30) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * CONSTANTS
+      *---------------------------------------------------------------
+       01  WS-CONSTANTS.
+           05  WS-MIN-ROAD-SCORE       PIC 9(3)  VALUE 070.
+           05  WS-MIN-WRITTEN-SCORE    PIC 9(3)  VALUE 070.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5)  VALUE 00100.
+
+      *---------------------------------------------------------------
+      * COUNTERS FOR THE CONTROL REPORT
+      *---------------------------------------------------------------
+       01  WS-COUNTS.
+           05  WS-RECS-READ            PIC 9(7)  VALUE ZEROS.
+           05  WS-APPROVED-CNT         PIC 9(7)  VALUE ZEROS.
+           05  WS-DENIED-CNT           PIC 9(7)  VALUE ZEROS.
+           05  WS-SUSPENSE-CNT         PIC 9(7)  VALUE ZEROS.
+           05  WS-BALANCE-CHECK        PIC 9(7)  VALUE ZEROS.
+           05  WS-RECS-SKIPPED         PIC 9(7)  VALUE ZEROS.
+           05  WS-SKIP-TARGET          PIC 9(7)  VALUE ZEROS.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE            PIC 9(6).
+           05  WS-CURR-TIME            PIC 9(8).
+
+       01  WS-MISC.
+           05  WS-SUB                  PIC 9(4)  VALUE ZEROS.
+
+      * WORK AREA FOR 9000-CHECK-FILE-STATUS - LOADED WITH WHICHEVER
+      * FILE'S STATUS IS BEING TESTED AT THE MOMENT.
+       01  WS-IO-CHECK.
+           05  WS-IO-STATUS            PIC XX.
+           05  WS-IO-FILE-ID           PIC X(12).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-ONE-RECORD THRU 2000-EDIT-ONE-RECORD-EXIT
+               UNTIL WS-LIC-IN-EOF
+           PERFORM 7000-WRITE-CTL-RPT THRU 7000-WRITE-CTL-RPT-EXIT
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+      ******************************************************************
+      * 1000 - INITIALIZATION - OPEN FILES, LOAD REFERENCE TABLES,     *
+      *        HANDLE CHECKPOINT/RESTART                               *
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-REFERENCE-FILES
+           PERFORM 1200-LOAD-RECIP-TABLE THRU 1200-LOAD-RECIP-TABLE-EXIT
+               UNTIL WS-RECIP-EOF
+           PERFORM 1300-LOAD-RCPT-TABLE THRU 1300-LOAD-RCPT-TABLE-EXIT
+               UNTIL WS-RCPT-EOF
+           PERFORM 1400-LOAD-COMM-TABLE THRU 1400-LOAD-COMM-TABLE-EXIT
+               UNTIL WS-COMM-EOF
+           PERFORM 1500-LOAD-OVRD-TABLE THRU 1500-LOAD-OVRD-TABLE-EXIT
+               UNTIL WS-OVRD-EOF
+           CLOSE RECIP-FILE RCPT-FILE COMM-FILE OVRD-FILE
+           PERFORM 1600-CHECK-RESTART
+           OPEN INPUT LIC-IN-FILE
+           PERFORM 1700-SKIP-ALREADY-DONE
+               VARYING WS-RECS-SKIPPED FROM 1 BY 1
+               UNTIL WS-RECS-SKIPPED > WS-SKIP-TARGET
+           PERFORM 1800-OPEN-OUTPUT-FILES
+           READ LIC-IN-FILE INTO LIC-IN-REC
+               AT END SET WS-LIC-IN-EOF TO TRUE
+           END-READ.
+
+       1100-OPEN-REFERENCE-FILES.
+           OPEN INPUT RECIP-FILE
+           READ RECIP-FILE INTO RECIP-IN-REC
+               AT END SET WS-RECIP-EOF TO TRUE
+           END-READ
+           OPEN INPUT RCPT-FILE
+           READ RCPT-FILE INTO RCPT-IN-REC
+               AT END SET WS-RCPT-EOF TO TRUE
+           END-READ
+           OPEN INPUT COMM-FILE
+           READ COMM-FILE INTO COMM-IN-REC
+               AT END SET WS-COMM-EOF TO TRUE
+           END-READ
+           OPEN INPUT OVRD-FILE
+           READ OVRD-FILE INTO OVRD-IN-REC
+               AT END SET WS-OVRD-EOF TO TRUE
+           END-READ.
+
+       1200-LOAD-RECIP-TABLE.
+           MOVE RECIP-IN-REC TO RECIP-TABLE-REC
+           IF WS-RECIP-CNT < 60
+               ADD 1 TO WS-RECIP-CNT
+               MOVE RCP-STATE-CODE TO WS-RECIP-STATE (WS-RECIP-CNT)
+               MOVE RCP-COMPACT-STATUS
+                   TO WS-RECIP-STATUS-CD (WS-RECIP-CNT)
+               MOVE RCP-RESTRICTIONS TO WS-RECIP-RESTRICT (WS-RECIP-CNT)
+           ELSE
+               DISPLAY 'LICEDIT - WARNING: RECIPROCITY TABLE FULL AT '
+                       '60 ENTRIES - RECORD DROPPED: ' RCP-STATE-CODE
+           END-IF
+           READ RECIP-FILE INTO RECIP-IN-REC
+               AT END SET WS-RECIP-EOF TO TRUE
+           END-READ.
+       1200-LOAD-RECIP-TABLE-EXIT.
+           EXIT.
+
+       1300-LOAD-RCPT-TABLE.
+           MOVE RCPT-IN-REC TO RECEIPT-REC
+           IF WS-RCPT-CNT < 5000
+               ADD 1 TO WS-RCPT-CNT
+               MOVE RCPT-NAME TO WS-RCPT-T-NAME (WS-RCPT-CNT)
+           ELSE
+               DISPLAY 'LICEDIT - WARNING: RECEIPTS TABLE FULL AT '
+                       '5000 ENTRIES - RECORD DROPPED: ' RCPT-NAME
+           END-IF
+           READ RCPT-FILE INTO RCPT-IN-REC
+               AT END SET WS-RCPT-EOF TO TRUE
+           END-READ.
+       1300-LOAD-RCPT-TABLE-EXIT.
+           EXIT.
+
+       1400-LOAD-COMM-TABLE.
+           MOVE COMM-IN-REC TO COMMERCIAL-DETAIL-REC
+           IF WS-COMM-CNT < 2000
+               ADD 1 TO WS-COMM-CNT
+               MOVE CDL-APPLICANT-ID TO WS-COMM-APPID (WS-COMM-CNT)
+               MOVE CDL-VEHICLE-CLASS TO WS-COMM-VEHCLASS (WS-COMM-CNT)
+               MOVE CDL-ENDORSEMENTS TO WS-COMM-ENDORSE (WS-COMM-CNT)
+               MOVE CDL-RESTRICTIONS TO WS-COMM-RESTRICT (WS-COMM-CNT)
+           ELSE
+               DISPLAY 'LICEDIT - WARNING: COMMERCIAL DETAIL TABLE '
+                       'FULL AT 2000 ENTRIES - RECORD DROPPED: '
+                       CDL-APPLICANT-ID
+           END-IF
+           READ COMM-FILE INTO COMM-IN-REC
+               AT END SET WS-COMM-EOF TO TRUE
+           END-READ.
+       1400-LOAD-COMM-TABLE-EXIT.
+           EXIT.
+
+       1500-LOAD-OVRD-TABLE.
+           MOVE OVRD-IN-REC TO OVERRIDE-REC
+           IF WS-OVRD-CNT < 500
+               ADD 1 TO WS-OVRD-CNT
+               MOVE OVR-APPLICANT-ID TO WS-OVRD-APPID (WS-OVRD-CNT)
+               MOVE OVR-SUPERVISOR-ID TO WS-OVRD-SUPV (WS-OVRD-CNT)
+           ELSE
+               DISPLAY 'LICEDIT - WARNING: OVERRIDE TABLE FULL AT '
+                       '500 ENTRIES - RECORD DROPPED: '
+                       OVR-APPLICANT-ID
+           END-IF
+           READ OVRD-FILE INTO OVRD-IN-REC
+               AT END SET WS-OVRD-EOF TO TRUE
+           END-READ.
+       1500-LOAD-OVRD-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600 - CHECKPOINT/RESTART DETERMINATION                        *
+      ******************************************************************
+       1600-CHECK-RESTART.
+           MOVE ZEROS TO WS-SKIP-TARGET
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00' OR '05'
+               READ CKPT-FILE INTO CKPT-IN-REC
+                   AT END SET WS-CKPT-EOF TO TRUE
+               END-READ
+               IF NOT WS-CKPT-EOF
+                   MOVE CKPT-IN-REC TO CHECKPOINT-REC
+                   IF NOT CKP-IS-COMPLETE
+                       SET WS-IS-RESTART TO TRUE
+                       MOVE CKP-LAST-REC-CNT TO WS-SKIP-TARGET
+                       MOVE CKP-LAST-REC-CNT TO WS-RECS-READ
+                       MOVE CKP-APPROVED-CNT TO WS-APPROVED-CNT
+                       MOVE CKP-DENIED-CNT TO WS-DENIED-CNT
+                       MOVE CKP-SUSPENSE-CNT TO WS-SUSPENSE-CNT
+                       DISPLAY 'LICEDIT - RESTARTING AFTER RECORD '
+                               CKP-LAST-REC-CNT
+                       PERFORM 1610-LOAD-CKPT-REASON
+                           THRU 1610-LOAD-CKPT-REASON-EXIT
+                           UNTIL WS-CKPT-EOF
+                   END-IF
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+      * REBUILDS WS-REASON-TABLE FROM THE CKP-REASON-REC ENTRIES THAT
+      * FOLLOW THE MAIN CHECKPOINT RECORD SO THE CONTROL REPORT'S
+      * REASON BREAKDOWN IS COMPLETE AFTER A RESTART, NOT JUST THE
+      * COUNT OF REASONS TALLIED SINCE THE RESTART POINT.
+       1610-LOAD-CKPT-REASON.
+           READ CKPT-FILE INTO CKPT-IN-REC
+               AT END SET WS-CKPT-EOF TO TRUE
+           END-READ
+           IF NOT WS-CKPT-EOF
+               MOVE CKPT-IN-REC TO CKP-REASON-REC
+               IF CKP-RSN-MARKER = 'R' AND WS-REASON-CNT < 20
+                   ADD 1 TO WS-REASON-CNT
+                   MOVE CKP-RSN-TEXT TO WS-REASON-TEXT (WS-REASON-CNT)
+                   MOVE CKP-RSN-COUNT TO WS-REASON-COUNT (WS-REASON-CNT)
+               END-IF
+           END-IF.
+       1610-LOAD-CKPT-REASON-EXIT.
+           EXIT.
+
+       1700-SKIP-ALREADY-DONE.
+           IF WS-RECS-SKIPPED <= WS-SKIP-TARGET
+               READ LIC-IN-FILE INTO LIC-IN-REC
+                   AT END SET WS-LIC-IN-EOF TO TRUE
+               END-READ
+           END-IF.
+
+      * THE DAILY REPORT FILES (RPRT/ERR/SUSP/REAL/CTL) ARE ONE-RUN-ONLY
+      * OUTPUT AND ARE TRUNCATED AT THE START OF A FRESH RUN, THE SAME
+      * AS ANY OTHER PRINT FILE - A RESTART EXTENDS THEM INSTEAD SO THE
+      * PARTIAL RUN'S OUTPUT ISN'T LOST. AUD-FILE AND MSTR-FILE ARE
+      * DIFFERENT: THEY ACCUMULATE ACROSS RUNS (THE AUDIT TRAIL MUST
+      * STILL ANSWER FOR A PRIOR DAY'S DECISION, AND THE LICENSE MASTER
+      * MUST STILL CARRY EVERY PRIOR APPROVAL SO LICXPIRE CAN FIND
+      * SOMEONE WHOSE LICENSE IS COMING DUE WEEKS FROM NOW), SO THEY
+      * ARE ALWAYS OPENED EXTEND, RESTART OR NOT.
+       1800-OPEN-OUTPUT-FILES.
+           IF WS-IS-RESTART
+               OPEN EXTEND RPRT-FILE
+               OPEN EXTEND ERR-FILE
+               OPEN EXTEND SUSP-FILE
+               OPEN EXTEND REAL-FILE
+           ELSE
+               OPEN OUTPUT RPRT-FILE
+               OPEN OUTPUT ERR-FILE
+               OPEN OUTPUT SUSP-FILE
+               OPEN OUTPUT REAL-FILE
+           END-IF
+           OPEN EXTEND AUD-FILE
+           OPEN EXTEND MSTR-FILE
+           OPEN OUTPUT CTL-FILE
+           MOVE WS-RPRT-STATUS TO WS-IO-STATUS
+           MOVE 'RPRT-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS
+           MOVE WS-ERR-STATUS TO WS-IO-STATUS
+           MOVE 'ERR-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS
+           MOVE WS-SUSP-STATUS TO WS-IO-STATUS
+           MOVE 'SUSP-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS
+           MOVE WS-REAL-STATUS TO WS-IO-STATUS
+           MOVE 'REAL-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS
+           MOVE WS-AUD-STATUS TO WS-IO-STATUS
+           MOVE 'AUD-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS
+           MOVE WS-MSTR-STATUS TO WS-IO-STATUS
+           MOVE 'MSTR-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS
+           MOVE WS-CTL-STATUS TO WS-IO-STATUS
+           MOVE 'CTL-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+      ******************************************************************
+      * 2000 - EDIT ONE TRANSACTION                                    *
+      ******************************************************************
+       2000-EDIT-ONE-RECORD.
+           ADD 1 TO WS-RECS-READ
+           MOVE LIC-IN-REC TO DMV-RECORD
+           SET WS-SUSPEND-SW TO 'N'
+           SET WS-DENY-SW TO 'N'
+           SET WS-OVERRIDE-SW TO 'N'
+           MOVE SPACES TO WS-CURRENT-REASON
+           MOVE SPACES TO WS-CURR-SUPV
+
+           PERFORM 2100-CHECK-COMPLETENESS
+           IF NOT WS-ROUTE-SUSPENSE
+               PERFORM 2200-CHECK-DUPLICATE
+           END-IF
+           IF NOT WS-ROUTE-SUSPENSE
+               PERFORM 2300-LOOKUP-RECIPROCITY
+           END-IF
+           IF NOT WS-ROUTE-SUSPENSE AND NOT WS-ROUTE-DENY
+               PERFORM 2400-EDIT-TEST-SCORES
+           END-IF
+           IF NOT WS-ROUTE-SUSPENSE AND NOT WS-ROUTE-DENY
+               PERFORM 2500-CHECK-FEE-RECONCILE
+           END-IF
+           IF WS-ROUTE-DENY
+               PERFORM 2600-CHECK-OVERRIDE
+           END-IF
+           PERFORM 2700-DETERMINE-REALID
+           PERFORM 3000-WRITE-DECISION THRU 3000-WRITE-DECISION-EXIT
+           PERFORM 4000-CHECKPOINT THRU 4000-CHECKPOINT-EXIT
+
+           READ LIC-IN-FILE INTO LIC-IN-REC
+               AT END SET WS-LIC-IN-EOF TO TRUE
+           END-READ.
+       2000-EDIT-ONE-RECORD-EXIT.
+           EXIT.
+
+      * A BLANK APPLICANT ID, INSURANCE, OR IDENTITY-DOCUMENT FLAG
+      * USUALLY MEANS THE CLERK'S SCANNER MISSED THE FIELD, NOT THAT
+      * THE APPLICANT FAILED TO PROVIDE IT - ROUTE THESE TO SUSPENSE
+      * FOR MANUAL RE-KEY INSTEAD OF DENYING THE APPLICATION OUTRIGHT.
+      * A BLANK APPLICANT ID IS ESPECIALLY IMPORTANT TO CATCH HERE:
+      * IT IS THE JOIN KEY FOR THE OVERRIDE, COMMERCIAL-DETAIL, AUDIT,
+      * AND MASTER RECORDS, AND A BLANK VALUE WOULD OTHERWISE JUST
+      * FAIL EVERY ONE OF THOSE LOOKUPS SILENTLY.
+       2100-CHECK-COMPLETENESS.
+           IF DMV-APPLICANT-ID = SPACE OR LOW-VALUE
+               SET WS-ROUTE-SUSPENSE TO TRUE
+               MOVE 'MISSING APPLICANT ID' TO WS-CURRENT-REASON
+           ELSE
+               IF DMV-INSURANCE = SPACE OR LOW-VALUE
+                   SET WS-ROUTE-SUSPENSE TO TRUE
+                   MOVE 'MISSING INSURANCE FLAG' TO WS-CURRENT-REASON
+               ELSE
+                   IF DMV-IDENTITY-DOC = SPACE OR LOW-VALUE
+                       SET WS-ROUTE-SUSPENSE TO TRUE
+                       MOVE 'MISSING IDENTITY DOCUMENT FLAG'
+                           TO WS-CURRENT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      * DUPLICATE NAME+EXPIRE-DATE COMBINATIONS FLAGGED BY LICDUP ARE
+      * NOT AUTO-APPROVED - THEY GO TO THE SAME MANUAL-REVIEW QUEUE.
+       2200-CHECK-DUPLICATE.
+           IF DMV-IS-DUPLICATE
+               SET WS-ROUTE-SUSPENSE TO TRUE
+               MOVE 'DUPLICATE APPLICANT IN RUN - MANUAL REVIEW'
+                   TO WS-CURRENT-REASON
+           END-IF.
+
+      * RECIPROCITY LOOKUP AGAINST THE STATE COMPACT REFERENCE TABLE.
+      * A BLANK PRIOR STATE MEANS THIS IS NOT AN OUT-OF-STATE TRANSFER
+      * AND RECIPROCITY DOES NOT APPLY.
+       2300-LOOKUP-RECIPROCITY.
+           MOVE SPACES TO WS-RECIP-STATUS-FOUND
+           MOVE SPACES TO WS-RECIP-RESTRICT-FOUND
+           IF DMV-PRIOR-STATE NOT = SPACES
+               SET WS-FOUND-SW TO 'N'
+               SET WS-RECIP-IDX TO 1
+               PERFORM 2310-SCAN-RECIP-ENTRY
+                   VARYING WS-RECIP-IDX FROM 1 BY 1
+                   UNTIL WS-RECIP-IDX > WS-RECIP-CNT
+                      OR WS-WAS-FOUND
+               IF WS-WAS-FOUND
+                   IF WS-RECIP-STATUS-FOUND = 'N'
+                       SET WS-ROUTE-SUSPENSE TO TRUE
+                       MOVE 'OUT OF COMPACT STATE - MANUAL REVIEW'
+                           TO WS-CURRENT-REASON
+                   END-IF
+               ELSE
+                   SET WS-ROUTE-SUSPENSE TO TRUE
+                   MOVE 'PRIOR STATE NOT ON RECIPROCITY FILE'
+                       TO WS-CURRENT-REASON
+               END-IF
+           END-IF.
+
+       2310-SCAN-RECIP-ENTRY.
+           IF WS-RECIP-STATE (WS-RECIP-IDX) = DMV-PRIOR-STATE
+               SET WS-FOUND-SW TO 'Y'
+               MOVE WS-RECIP-STATUS-CD (WS-RECIP-IDX)
+                   TO WS-RECIP-STATUS-FOUND
+               MOVE WS-RECIP-RESTRICT (WS-RECIP-IDX)
+                   TO WS-RECIP-RESTRICT-FOUND
+           END-IF.
+
+      * NUMERIC TEST SCORE EDITS - DENY BELOW MINIMUM RATHER THAN
+      * TRUSTING A PASS/FAIL FLAG A CLERK COULD MISTYPE.
+       2400-EDIT-TEST-SCORES.
+           IF DMV-ROAD-SCORE < WS-MIN-ROAD-SCORE
+               SET WS-ROUTE-DENY TO TRUE
+               MOVE 'ROAD TEST SCORE BELOW MINIMUM' TO WS-CURRENT-REASON
+           ELSE
+               IF DMV-WRITTEN-SCORE < WS-MIN-WRITTEN-SCORE
+                   SET WS-ROUTE-DENY TO TRUE
+                   MOVE 'WRITTEN TEST SCORE BELOW MINIMUM'
+                       TO WS-CURRENT-REASON
+               END-IF
+           END-IF.
+
+      * FEE RECONCILIATION AGAINST THE CASHIER'S DAILY RECEIPTS EXTRACT.
+       2500-CHECK-FEE-RECONCILE.
+           IF DMV-PAID-FEE = 'Y'
+               SET WS-FOUND-SW TO 'N'
+               SET WS-RCPT-IDX TO 1
+               PERFORM 2510-SCAN-RCPT-ENTRY
+                   VARYING WS-RCPT-IDX FROM 1 BY 1
+                   UNTIL WS-RCPT-IDX > WS-RCPT-CNT
+                      OR WS-WAS-FOUND
+               IF NOT WS-WAS-FOUND
+                   SET WS-ROUTE-DENY TO TRUE
+                   MOVE 'FEE NOT RECEIPTED' TO WS-CURRENT-REASON
+               END-IF
+           ELSE
+               SET WS-ROUTE-DENY TO TRUE
+               MOVE 'FEE NOT RECEIPTED' TO WS-CURRENT-REASON
+           END-IF.
+
+       2510-SCAN-RCPT-ENTRY.
+           IF WS-RCPT-T-NAME (WS-RCPT-IDX) = DMV-NAME
+               SET WS-FOUND-SW TO 'Y'
+           END-IF.
+
+      * SUPERVISOR OVERRIDE OF AN AUTOMATIC DENIAL.
+       2600-CHECK-OVERRIDE.
+           SET WS-FOUND-SW TO 'N'
+           SET WS-OVRD-IDX TO 1
+           PERFORM 2610-SCAN-OVRD-ENTRY
+               VARYING WS-OVRD-IDX FROM 1 BY 1
+               UNTIL WS-OVRD-IDX > WS-OVRD-CNT
+                  OR WS-WAS-FOUND
+           IF WS-WAS-FOUND
+               SET WS-DENY-SW TO 'N'
+               SET WS-OVERRIDE-SW TO 'Y'
+           END-IF.
+
+       2610-SCAN-OVRD-ENTRY.
+           IF WS-OVRD-APPID (WS-OVRD-IDX) = DMV-APPLICANT-ID
+               SET WS-FOUND-SW TO 'Y'
+               MOVE WS-OVRD-SUPV (WS-OVRD-IDX)
+                   TO WS-CURR-SUPV
+           END-IF.
+
+      * REAL ID ELIGIBILITY - ALL THREE SUPPORTING DOCUMENTS PRESENT.
+       2700-DETERMINE-REALID.
+           SET WS-REALID-SW TO 'N'
+           IF DMV-ID-BIRTH-CERT = 'Y'
+               AND DMV-ID-SSN-CARD = 'Y'
+               AND DMV-ID-RESIDENCY-PRF = 'Y'
+               SET WS-IS-REALID TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * 3000 - WRITE THE DECISION TO THE APPROPRIATE OUTPUT, PLUS THE  *
+      *        AUDIT TRAIL AND MASTER FILE RECORDS FOR EVERY DECISION  *
+      ******************************************************************
+       3000-WRITE-DECISION.
+           IF WS-ROUTE-SUSPENSE
+               PERFORM 3100-WRITE-SUSPENSE
+           ELSE
+               IF WS-ROUTE-DENY
+                   PERFORM 3200-WRITE-DENIAL
+               ELSE
+                   PERFORM 3300-WRITE-APPROVAL
+               END-IF
+           END-IF
+           PERFORM 3400-WRITE-AUDIT-RECORD
+           PERFORM 3500-WRITE-MASTER-RECORD.
+       3000-WRITE-DECISION-EXIT.
+           EXIT.
+
+      * SUSPENSE-LICS IS THREE PHYSICAL 80-BYTE LINES (SUS-PT1 THRU
+      * SUS-PT3); EACH PART IS WRITTEN SEPARATELY SO NONE OF THEM ARE
+      * TRUNCATED TO THE FD'S 80-BYTE RECORD AREA. THE GROUP IS NEVER
+      * SPACE-FILLED AS A WHOLE SINCE THAT WOULD ALSO BLANK THE LABEL
+      * LITERALS (USER NAME:, LICENSE TYPE:, ETC.) CARRIED IN SUS-PT1
+      * AND SUS-PT2 - EVERY -VAL FIELD BELOW IS SET EXPLICITLY INSTEAD.
+       3100-WRITE-SUSPENSE.
+           ADD 1 TO WS-SUSPENSE-CNT
+           MOVE DMV-NAME TO SUS-NAME-VAL
+           MOVE DMV-LICENSE-TYPE TO SUS-LICTYPE-VAL
+           MOVE WS-CURRENT-REASON TO SUS-REASON-VAL
+           MOVE ALL '-' TO SUS-DIVIDER
+           WRITE SUSP-OUT-REC FROM SUS-PT1
+           WRITE SUSP-OUT-REC FROM SUS-PT2
+           WRITE SUSP-OUT-REC FROM SUS-PT3.
+
+      * SAME ONE-WRITE-PER-PART TREATMENT AS 3100-WRITE-SUSPENSE, FOR
+      * THE SAME REASON: ERROR-LICS IS THREE 80-BYTE LINES, NOT ONE.
+       3200-WRITE-DENIAL.
+           ADD 1 TO WS-DENIED-CNT
+           PERFORM 3210-TALLY-REASON
+           MOVE DMV-NAME TO ERR-NAME-VAL
+           MOVE DMV-LICENSE-TYPE TO ERR-LICTYPE-VAL
+           MOVE WS-CURRENT-REASON TO ERR-REASON-VAL
+           MOVE ALL '~' TO ERR-DIVIDER
+           WRITE ERR-OUT-REC FROM ERR-PT1
+           WRITE ERR-OUT-REC FROM ERR-PT2
+           WRITE ERR-OUT-REC FROM ERR-PT3.
+
+       3210-TALLY-REASON.
+           SET WS-FOUND-SW TO 'N'
+           SET WS-REASON-IDX TO 1
+           PERFORM 3211-SCAN-REASON-ENTRY
+               VARYING WS-REASON-IDX FROM 1 BY 1
+               UNTIL WS-REASON-IDX > WS-REASON-CNT
+                  OR WS-WAS-FOUND
+           IF NOT WS-WAS-FOUND
+               IF WS-REASON-CNT < 20
+                   ADD 1 TO WS-REASON-CNT
+                   MOVE WS-CURRENT-REASON
+                       TO WS-REASON-TEXT (WS-REASON-CNT)
+                   MOVE 1 TO WS-REASON-COUNT (WS-REASON-CNT)
+               ELSE
+                   DISPLAY 'LICEDIT - WARNING: REASON TABLE FULL AT '
+                           '20 DISTINCT REASONS - NOT TALLIED: '
+                           WS-CURRENT-REASON
+               END-IF
+           END-IF.
+
+       3211-SCAN-REASON-ENTRY.
+           IF WS-REASON-TEXT (WS-REASON-IDX) = WS-CURRENT-REASON
+               SET WS-FOUND-SW TO 'Y'
+               ADD 1 TO WS-REASON-COUNT (WS-REASON-IDX)
+           END-IF.
+
+      * APPROVED-LICS IS FIVE PHYSICAL 80-BYTE LINES (OUT-PT1 THRU
+      * OUT-PT5); EACH PART IS WRITTEN SEPARATELY SO NONE OF THEM ARE
+      * TRUNCATED TO THE FD'S 80-BYTE RECORD AREA, AND THE GROUP IS
+      * NEVER SPACE-FILLED AS A WHOLE SO THE LABEL LITERALS SURVIVE.
+       3300-WRITE-APPROVAL.
+           ADD 1 TO WS-APPROVED-CNT
+           MOVE DMV-NAME TO OUT-NAME-VAL
+           IF WS-IS-REALID
+               STRING DMV-LICENSE-TYPE DELIMITED BY SIZE
+                   ' - REAL ID COMPLIANT' DELIMITED BY SIZE
+                   INTO OUT-LICTYPE-VAL
+           ELSE
+               MOVE DMV-LICENSE-TYPE TO OUT-LICTYPE-VAL
+           END-IF
+           MOVE DMV-EYE-COLOR TO OUT-EYECOL-VAL
+           MOVE DMV-HAIR-COLOR TO OUT-HAIRCOL-VAL
+           MOVE DMV-AGE TO OUT-AGE-VAL
+           MOVE DMV-CORRECTIVE-LENS TO OUT-CORLENS-VAL
+           MOVE DMV-CAR-TYPE TO OUT-CARTP-VAL
+           IF DMV-PRIOR-STATE = SPACES
+               MOVE 'N' TO OUT-RECIP-VAL
+           ELSE
+               MOVE WS-RECIP-STATUS-FOUND TO OUT-RECIP-VAL
+           END-IF
+           MOVE DMV-EXPIRE-YY TO OUT-EXPDT-YY
+           MOVE DMV-EXPIRE-MM TO OUT-EXPDT-MM
+           MOVE DMV-EXPIRE-DD TO OUT-EXPDT-DD
+           MOVE ALL '*' TO OUT-DIVIDER
+           MOVE DMV-APPLICANT-ID TO OUT-APPID-VAL
+           MOVE DMV-ORGAN-DONOR TO OUT-DONOR-VAL
+           WRITE RPRT-OUT-REC FROM OUT-PT1
+           WRITE RPRT-OUT-REC FROM OUT-PT2
+           WRITE RPRT-OUT-REC FROM OUT-PT3
+           WRITE RPRT-OUT-REC FROM OUT-PT4
+           WRITE RPRT-OUT-REC FROM OUT-PT5
+           IF DMV-LICENSE-TYPE = 'C'
+               PERFORM 3310-WRITE-COMM-SECTION
+           END-IF
+           IF WS-IS-REALID
+               PERFORM 3320-WRITE-REALID-LINE
+           END-IF.
+
+      * APPROVED-COMM-LICS IS THREE PHYSICAL 80-BYTE LINES (CML-PT1
+      * THRU CML-PT3), WRITTEN ONE PART AT A TIME FOR THE SAME REASON
+      * AS 3300-WRITE-APPROVAL. CML-RESTR-VAL IS BLANKED EXPLICITLY
+      * (RATHER THAN VIA A GROUP-LEVEL MOVE SPACES) SINCE THE NO-
+      * COMMERCIAL-DETAIL-ON-FILE BRANCH BELOW NEVER SETS IT, AND IT
+      * WOULD OTHERWISE STILL HOLD THE PRIOR APPLICANT'S RESTRICTION.
+       3310-WRITE-COMM-SECTION.
+           SET WS-FOUND-SW TO 'N'
+           SET WS-COMM-IDX TO 1
+           PERFORM 3311-SCAN-COMM-ENTRY
+               VARYING WS-COMM-IDX FROM 1 BY 1
+               UNTIL WS-COMM-IDX > WS-COMM-CNT
+                  OR WS-WAS-FOUND
+           MOVE DMV-NAME TO CML-NAME-VAL
+           MOVE SPACES TO CML-RESTR-VAL
+           IF WS-WAS-FOUND
+               MOVE WS-COMM-VEHCLASS (WS-COMM-IDX) TO CML-VEHCL-VAL
+               MOVE WS-COMM-ENDORSE (WS-COMM-IDX) TO CML-ENDORSE-VAL
+               MOVE WS-COMM-RESTRICT (WS-COMM-IDX) TO CML-RESTR-VAL
+           ELSE
+               MOVE DMV-CAR-TYPE(1:2) TO CML-VEHCL-VAL
+               MOVE 'NONE ON FILE' TO CML-ENDORSE-VAL
+           END-IF
+           MOVE ALL '=' TO CML-DIVIDER
+           WRITE RPRT-OUT-REC FROM CML-PT1
+           WRITE RPRT-OUT-REC FROM CML-PT2
+           WRITE RPRT-OUT-REC FROM CML-PT3.
+
+       3311-SCAN-COMM-ENTRY.
+           IF WS-COMM-APPID (WS-COMM-IDX) = DMV-APPLICANT-ID
+               SET WS-FOUND-SW TO 'Y'
+           END-IF.
+
+       3320-WRITE-REALID-LINE.
+           MOVE DMV-NAME TO RID-NAME-VAL
+           MOVE DMV-APPLICANT-ID TO RID-APPID-VAL
+           MOVE 'ELIGIBLE' TO RID-STATUS-VAL
+           WRITE REAL-OUT-REC FROM REALID-RPT-LINE.
+
+       3400-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURR-DATE FROM DATE
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE SPACES TO AUDIT-TRAIL-REC
+           MOVE WS-CURR-DATE TO AUD-DATE
+           MOVE WS-CURR-TIME(1:6) TO AUD-TIME
+           MOVE DMV-APPLICANT-ID TO AUD-APPLICANT-ID
+           MOVE DMV-NAME TO AUD-NAME
+           IF WS-ROUTE-SUSPENSE
+               SET AUD-DECN-SUSPENSE TO TRUE
+           ELSE
+               IF WS-ROUTE-DENY
+                   SET AUD-DECN-DENIED TO TRUE
+               ELSE
+                   SET AUD-DECN-APPROVED TO TRUE
+               END-IF
+           END-IF
+           MOVE WS-CURRENT-REASON TO AUD-FAILED-EDITS
+           IF WS-WAS-OVERRIDDEN
+               SET AUD-WAS-OVERRIDDEN TO TRUE
+               MOVE WS-CURR-SUPV TO AUD-OVERRIDE-BY
+           END-IF
+           WRITE AUD-OUT-REC FROM AUDIT-TRAIL-REC
+           MOVE WS-AUD-STATUS TO WS-IO-STATUS
+           MOVE 'AUD-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+       3500-WRITE-MASTER-RECORD.
+           MOVE SPACES TO LICENSE-MASTER-REC
+           MOVE DMV-APPLICANT-ID TO MST-APPLICANT-ID
+           MOVE DMV-NAME TO MST-NAME
+           MOVE DMV-ADDRESS TO MST-ADDRESS
+           MOVE DMV-LICENSE-TYPE TO MST-LICENSE-TYPE
+           MOVE DMV-RENEWAL TO MST-RENEWAL
+           MOVE DMV-EXPIRE-YY TO MST-EXPIRE-YY
+           MOVE DMV-EXPIRE-MM TO MST-EXPIRE-MM
+           MOVE DMV-EXPIRE-DD TO MST-EXPIRE-DD
+           MOVE DMV-ORGAN-DONOR TO MST-ORGAN-DONOR
+           IF WS-IS-REALID
+               MOVE 'Y' TO MST-REALID-FLAG
+           ELSE
+               MOVE 'N' TO MST-REALID-FLAG
+           END-IF
+           IF WS-ROUTE-SUSPENSE
+               SET MST-OUTC-SUSPENSE TO TRUE
+           ELSE
+               IF WS-ROUTE-DENY
+                   SET MST-OUTC-DENIED TO TRUE
+               ELSE
+                   SET MST-OUTC-APPROVED TO TRUE
+               END-IF
+           END-IF
+           MOVE WS-CURRENT-REASON TO MST-REASON
+           MOVE DMV-ROAD-SCORE TO MST-ROAD-SCORE
+           MOVE DMV-ROAD-RETEST-CNT TO MST-ROAD-RETEST-CNT
+           MOVE DMV-WRITTEN-SCORE TO MST-WRITTEN-SCORE
+           MOVE DMV-WRITTEN-RETEST-CNT TO MST-WRITTEN-RETEST-CNT
+           WRITE MSTR-OUT-REC FROM LICENSE-MASTER-REC
+           MOVE WS-MSTR-STATUS TO WS-IO-STATUS
+           MOVE 'MSTR-FILE' TO WS-IO-FILE-ID
+           PERFORM 9000-CHECK-FILE-STATUS.
+
+      ******************************************************************
+      * 4000 - CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS         *
+      ******************************************************************
+       4000-CHECKPOINT.
+           DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-SUB REMAINDER WS-SUB
+           IF WS-SUB = 0
+               PERFORM 4100-WRITE-CHECKPOINT
+           END-IF.
+       4000-CHECKPOINT-EXIT.
+           EXIT.
+
+       4100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE SPACES TO CHECKPOINT-REC
+           ACCEPT CKP-RUN-DATE FROM DATE
+           MOVE WS-RECS-READ TO CKP-LAST-REC-CNT
+           MOVE 'N' TO CKP-RUN-COMPLETE
+           MOVE WS-APPROVED-CNT TO CKP-APPROVED-CNT
+           MOVE WS-DENIED-CNT TO CKP-DENIED-CNT
+           MOVE WS-SUSPENSE-CNT TO CKP-SUSPENSE-CNT
+           WRITE CKPT-IN-REC FROM CHECKPOINT-REC
+           SET WS-REASON-IDX TO 1
+           PERFORM 4110-WRITE-CKPT-REASON
+               VARYING WS-REASON-IDX FROM 1 BY 1
+               UNTIL WS-REASON-IDX > WS-REASON-CNT
+           CLOSE CKPT-FILE.
+
+      * ONE CKP-REASON-REC PER WS-REASON-TABLE ENTRY, WRITTEN AFTER THE
+      * MAIN CHECKPOINT RECORD SO 1610-LOAD-CKPT-REASON CAN REBUILD THE
+      * REASON BREAKDOWN ON RESTART.
+       4110-WRITE-CKPT-REASON.
+           MOVE SPACES TO CKP-REASON-REC
+           MOVE 'R' TO CKP-RSN-MARKER
+           MOVE WS-REASON-TEXT (WS-REASON-IDX) TO CKP-RSN-TEXT
+           MOVE WS-REASON-COUNT (WS-REASON-IDX) TO CKP-RSN-COUNT
+           WRITE CKPT-IN-REC FROM CKP-REASON-REC.
+
+      ******************************************************************
+      * 7000 - CONTROL/BALANCING REPORT                                *
+      ******************************************************************
+       7000-WRITE-CTL-RPT.
+           MOVE 'DMV LICENSE EDIT RUN - CONTROL REPORT' TO CTL-LABEL
+           MOVE ZEROS TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE
+
+           MOVE 'INPUT RECORDS READ' TO CTL-LABEL
+           MOVE WS-RECS-READ TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE
+
+           MOVE 'APPROVED' TO CTL-LABEL
+           MOVE WS-APPROVED-CNT TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE
+
+           MOVE 'DENIED' TO CTL-LABEL
+           MOVE WS-DENIED-CNT TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE
+
+           MOVE 'SUSPENSE / MANUAL REVIEW' TO CTL-LABEL
+           MOVE WS-SUSPENSE-CNT TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE
+
+           SET WS-REASON-IDX TO 1
+           PERFORM 7100-WRITE-REASON-LINE
+               VARYING WS-REASON-IDX FROM 1 BY 1
+               UNTIL WS-REASON-IDX > WS-REASON-CNT
+
+           COMPUTE WS-BALANCE-CHECK =
+               WS-APPROVED-CNT + WS-DENIED-CNT + WS-SUSPENSE-CNT
+           MOVE 'RECORDS ACCOUNTED FOR' TO CTL-LABEL
+           MOVE WS-BALANCE-CHECK TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE
+
+           IF WS-BALANCE-CHECK = WS-RECS-READ
+               MOVE 'RUN IS IN BALANCE' TO CTL-LABEL
+           ELSE
+               MOVE 'RUN IS OUT OF BALANCE - INVESTIGATE'
+                   TO CTL-LABEL
+           END-IF
+           MOVE ZEROS TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE.
+       7000-WRITE-CTL-RPT-EXIT.
+           EXIT.
+
+       7100-WRITE-REASON-LINE.
+           MOVE WS-REASON-TEXT (WS-REASON-IDX) TO CTL-LABEL
+           MOVE WS-REASON-COUNT (WS-REASON-IDX) TO CTL-VALUE
+           WRITE CTL-OUT-REC FROM CONTROL-RPT-LINE.
+
+      ******************************************************************
+      * 8000 - NORMAL TERMINATION                                      *
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE LIC-IN-FILE
+           CLOSE RPRT-FILE ERR-FILE SUSP-FILE REAL-FILE
+           CLOSE AUD-FILE MSTR-FILE CTL-FILE
+           OPEN OUTPUT CKPT-FILE
+           MOVE SPACES TO CHECKPOINT-REC
+           ACCEPT CKP-RUN-DATE FROM DATE
+           MOVE WS-RECS-READ TO CKP-LAST-REC-CNT
+           SET CKP-IS-COMPLETE TO TRUE
+           MOVE WS-APPROVED-CNT TO CKP-APPROVED-CNT
+           MOVE WS-DENIED-CNT TO CKP-DENIED-CNT
+           MOVE WS-SUSPENSE-CNT TO CKP-SUSPENSE-CNT
+           WRITE CKPT-IN-REC FROM CHECKPOINT-REC
+           SET WS-REASON-IDX TO 1
+           PERFORM 4110-WRITE-CKPT-REASON
+               VARYING WS-REASON-IDX FROM 1 BY 1
+               UNTIL WS-REASON-IDX > WS-REASON-CNT
+           CLOSE CKPT-FILE
+           DISPLAY 'LICEDIT - RECORDS READ:  ' WS-RECS-READ
+           DISPLAY 'LICEDIT - APPROVED:      ' WS-APPROVED-CNT
+           DISPLAY 'LICEDIT - DENIED:        ' WS-DENIED-CNT
+           DISPLAY 'LICEDIT - SUSPENSE:      ' WS-SUSPENSE-CNT.
+
+      ******************************************************************
+      * 9000 - FATAL I/O ERROR CHECK - CALLED WITH WS-IO-STATUS AND     *
+      *        WS-IO-FILE-ID LOADED FOR WHICHEVER FILE WAS JUST OPENED  *
+      *        OR WRITTEN. A BAD STATUS HERE ENDS THE RUN WITHOUT       *
+      *        MARKING THE CHECKPOINT COMPLETE, SO THE NEXT RUN         *
+      *        RESTARTS FROM THE LAST GOOD CHECKPOINT INSTEAD OF        *
+      *        SILENTLY CONTINUING PAST A RECORD THAT NEVER MADE IT TO  *
+      *        THE AUDIT TRAIL OR MASTER FILE.                          *
+      ******************************************************************
+       9000-CHECK-FILE-STATUS.
+           IF WS-IO-STATUS NOT = '00'
+               DISPLAY 'LICEDIT - FATAL I/O ERROR ON ' WS-IO-FILE-ID
+               DISPLAY 'LICEDIT - FILE STATUS: ' WS-IO-STATUS
+               DISPLAY 'LICEDIT - RUN TERMINATED - RESTART FROM '
+                       'LAST CHECKPOINT'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       9000-CHECK-FILE-STATUS-EXIT.
+           EXIT.
