@@ -0,0 +1,106 @@
+      ******************************************************************
+      * PROGRAM-ID: LICDONOR                                          *
+      * AUTHOR:     J. B. RUIZ - DMV APPLICATIONS GROUP                *
+      * INSTALLATION: STATE DMV DATA CENTER                           *
+      * DATE-WRITTEN: 2026-08-06                                      *
+      *                                                                *
+      * REMARKS.                                                      *
+      *   RUNS AFTER LICEDIT. SCANS THE LICENSE MASTER FILE FOR        *
+      *   APPROVED LICENSES CARRYING AN ORGAN DONOR DESIGNATION AND    *
+      *   EXTRACTS ONE RECORD PER DONOR FOR SUBMISSION TO THE STATE    *
+      *   ORGAN AND TISSUE DONOR REGISTRY.                             *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-08-06 JBR  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICDONOR.
+       AUTHOR. J. B. RUIZ.
+       INSTALLATION. STATE DMV DATA CENTER.
+       DATE-WRITTEN. 2026-08-06.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSTR-FILE ASSIGN TO 'LICMSTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT DONR-FILE ASSIGN TO 'DONRFILE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DONR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSTR-FILE
+           RECORD CONTAINS 153 CHARACTERS.
+       01  MSTR-IN-REC                 PIC X(153).
+
+       FD  DONR-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  DONR-OUT-REC                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS               PIC XX.
+           88 WS-MSTR-OK                VALUE '00'.
+           88 WS-MSTR-EOF               VALUE '10'.
+       01  WS-DONR-STATUS               PIC XX.
+           88 WS-DONR-OK                VALUE '00'.
+
+           COPY MSTRCOPY.
+           COPY DONRCOPY.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY                PIC 9(2).
+           05  WS-RUN-MM                PIC 9(2).
+           05  WS-RUN-DD                PIC 9(2).
+
+       01  WS-COUNTS.
+           05  WS-RECS-READ             PIC 9(7)  VALUE ZEROS.
+           05  WS-DONORS-WRITTEN        PIC 9(7)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+               UNTIL WS-MSTR-EOF
+           PERFORM 8000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MSTR-FILE
+           OPEN OUTPUT DONR-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           READ MSTR-FILE INTO MSTR-IN-REC
+               AT END SET WS-MSTR-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECS-READ
+           MOVE MSTR-IN-REC TO LICENSE-MASTER-REC
+           IF MST-OUTC-APPROVED AND MST-ORGAN-DONOR = 'Y'
+               PERFORM 3000-WRITE-DONOR-RECORD
+           END-IF
+           READ MSTR-FILE INTO MSTR-IN-REC
+               AT END SET WS-MSTR-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-FILE-EXIT.
+           EXIT.
+
+       3000-WRITE-DONOR-RECORD.
+           MOVE SPACES TO DONOR-EXTRACT-REC
+           MOVE MST-APPLICANT-ID TO DNR-APPLICANT-ID
+           MOVE MST-NAME TO DNR-NAME
+           MOVE WS-RUN-YY TO DNR-DESIG-YY
+           MOVE WS-RUN-MM TO DNR-DESIG-MM
+           MOVE WS-RUN-DD TO DNR-DESIG-DD
+           SET DNR-IS-DONOR TO TRUE
+           WRITE DONR-OUT-REC FROM DONOR-EXTRACT-REC
+           ADD 1 TO WS-DONORS-WRITTEN.
+
+       8000-TERMINATE.
+           CLOSE MSTR-FILE DONR-FILE
+           DISPLAY 'LICDONOR - MASTER RECORDS READ: ' WS-RECS-READ
+           DISPLAY 'LICDONOR - DONOR EXTRACTS OUT:   '
+                   WS-DONORS-WRITTEN.
