@@ -0,0 +1,14 @@
+      ****************************************************************
+      * STATE DRIVER'S LICENSE RECIPROCITY (COMPACT) REFERENCE TABLE *
+      * FILE: RECIPTBL.DAT                                           *
+      * RECORD LENGTH: 40 BYTES                                      *
+      ****************************************************************
+       01 RECIP-TABLE-REC.
+           05  RCP-STATE-CODE           PIC X(2).
+           05  FILLER                   PIC X.
+           05  RCP-COMPACT-STATUS       PIC X.
+              88 RCP-IN-COMPACT         VALUE 'Y'.
+              88 RCP-OUT-OF-COMPACT     VALUE 'N'.
+           05  FILLER                   PIC X.
+           05  RCP-RESTRICTIONS         PIC X(30).
+           05  FILLER                   PIC X(5).
