@@ -0,0 +1,28 @@
+      ****************************************************************
+      * COMMERCIAL LICENSE SECTION OF THE APPROVED LICENSE REPORT    *
+      * FILE: RPRTCOPY.DAT (SHARES THE FILE WITH APPROVED-LICS)      *
+      * RECORD LENGTH: 80 BYTES                                      *
+      ****************************************************************
+       01 APPROVED-COMM-LICS.
+           02 CML-PT1.
+              03  CML-NAME-LABEL       PIC X(11) VALUE 'USER NAME:'.
+              03  FILLER               PIC X.
+              03  CML-NAME-VAL         PIC X(19) VALUE SPACES.
+              03  FILLER               PIC XX.
+              03  CML-VEHCL-LABEL      PIC X(14) VALUE 'VEHICLE CLASS:'.
+              03  FILLER               PIC X.
+              03  CML-VEHCL-VAL        PIC X(2) VALUE SPACES.
+              03  FILLER               PIC X(30).
+           02 CML-PT2.
+              03  FILLER               PIC XX.
+              03  CML-ENDORSE-LABEL    PIC X(14) VALUE 'ENDORSEMENTS:'.
+              03  FILLER               PIC X.
+              03  CML-ENDORSE-VAL      PIC X(20) VALUE SPACES.
+              03  FILLER               PIC XX.
+              03  CML-RESTR-LABEL      PIC X(14) VALUE 'RESTRICTIONS:'.
+              03  FILLER               PIC X.
+              03  CML-RESTR-VAL        PIC X(20) VALUE SPACES.
+              03  FILLER               PIC X(6).
+           02 CML-PT3.
+              03  CML-DIVIDER          PIC X(78) VALUE ALL '='.
+              03  FILLER               PIC X(2) VALUE SPACES.
