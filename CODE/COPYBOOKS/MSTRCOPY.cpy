@@ -0,0 +1,55 @@
+      ****************************************************************
+      * DMV LICENSE MASTER FILE LAYOUT                               *
+      * FILE: LICMSTR.DAT                                            *
+      * RECORD LENGTH: 153 BYTES                                     *
+      * WRITTEN BY LICEDIT FOR EVERY TRANSACTION IT DECIDES, GOOD OR *
+      * NOT, SO THAT INQUIRY AND THE DOWNSTREAM EXTRACTS DO NOT HAVE *
+      * TO RE-READ THE PRINT-FORMAT APPROVED/DENIED REPORTS.         *
+      * MST-REASON WIDENED FROM 36 TO 45 BYTES SO THE LONGEST DENIAL *
+      * REASON TEXT NO LONGER LOSES ITS TRAILING WORDS ON WRITE.     *
+      * MST-ROAD-SCORE/MST-WRITTEN-SCORE/MST-ROAD-RETEST-CNT/        *
+      * MST-WRITTEN-RETEST-CNT ADDED SO THE NUMERIC TEST RESULTS     *
+      * SURVIVE PAST THE EDIT STEP AND CAN BE PULLED FOR REPORTING   *
+      * (E.G. "HOW MANY SCORED UNDER 70 THIS MONTH") WITHOUT GOING   *
+      * BACK TO THE EXAMINER'S PAPER. RECORD GREW FROM 139 TO 153    *
+      * BYTES.                                                       *
+      ****************************************************************
+       01 LICENSE-MASTER-REC.
+           05  MST-APPLICANT-ID         PIC X(9).
+           05  FILLER                   PIC X.
+           05  MST-NAME                 PIC X(19).
+           05  FILLER                   PIC X.
+           05  MST-ADDRESS.
+              10 MST-ADDR-LINE1         PIC X(20).
+              10 MST-ADDR-CITY          PIC X(15).
+              10 MST-ADDR-STATE         PIC X(2).
+              10 MST-ADDR-ZIP           PIC X(9).
+           05  FILLER                   PIC X.
+           05  MST-LICENSE-TYPE         PIC X.
+           05  FILLER                   PIC X.
+           05  MST-RENEWAL              PIC X.
+           05  FILLER                   PIC X.
+           05  MST-EXPIRE-DATE.
+              10 MST-EXPIRE-YY          PIC 9(2).
+              10 MST-EXPIRE-MM          PIC 9(2).
+              10 MST-EXPIRE-DD          PIC 9(2).
+           05  FILLER                   PIC X.
+           05  MST-ORGAN-DONOR          PIC X.
+           05  FILLER                   PIC X.
+           05  MST-REALID-FLAG          PIC X.
+              88 MST-REALID-ELIGIBLE    VALUE 'Y'.
+           05  FILLER                   PIC X.
+           05  MST-OUTCOME              PIC X.
+              88 MST-OUTC-APPROVED      VALUE 'A'.
+              88 MST-OUTC-DENIED        VALUE 'D'.
+              88 MST-OUTC-SUSPENSE      VALUE 'S'.
+           05  FILLER                   PIC X.
+           05  MST-REASON               PIC X(45).
+           05  FILLER                   PIC X.
+           05  MST-ROAD-SCORE           PIC 9(3).
+           05  FILLER                   PIC X.
+           05  MST-ROAD-RETEST-CNT      PIC 9(2).
+           05  FILLER                   PIC X.
+           05  MST-WRITTEN-SCORE        PIC 9(3).
+           05  FILLER                   PIC X.
+           05  MST-WRITTEN-RETEST-CNT   PIC 9(2).
