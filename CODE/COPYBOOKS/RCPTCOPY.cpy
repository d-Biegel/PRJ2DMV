@@ -0,0 +1,25 @@
+      ****************************************************************
+      * CASHIER DAILY RECEIPTS EXTRACT LAYOUT                        *
+      * FILE: RCPTFILE.DAT                                           *
+      * RECORD LENGTH: 50 BYTES                                      *
+      ****************************************************************
+      * RCPT-DATE, RCPT-AMOUNT, AND RCPT-NUMBER MIRROR THE CASHIER'S
+      * OWN EXTRACT LAYOUT BYTE FOR BYTE. LICEDIT'S FEE RECONCILIATION
+      * (1300-LOAD-RCPT-TABLE) ONLY NEEDS RCPT-NAME TO CONFIRM A FEE
+      * WAS RECEIPTED, SO THE OTHER THREE ARE NOT YET LOADED INTO THE
+      * IN-MEMORY TABLE - THEY ARE KEPT NAMED HERE, NOT COLLAPSED TO
+      * FILLER, SO A FUTURE RECONCILIATION-BY-AMOUNT OR RECEIPT-NUMBER
+      * ENHANCEMENT CAN READ THEM WITHOUT RE-DERIVING THE LAYOUT.
+      ****************************************************************
+       01 RECEIPT-REC.
+           05  RCPT-NAME                PIC X(19).
+           05  FILLER                   PIC X.
+           05  RCPT-DATE.
+              10 RCPT-DATE-YY           PIC 9(2).
+              10 RCPT-DATE-MM           PIC 9(2).
+              10 RCPT-DATE-DD           PIC 9(2).
+           05  FILLER                   PIC X.
+           05  RCPT-AMOUNT              PIC 9(5)V99.
+           05  FILLER                   PIC X.
+           05  RCPT-NUMBER              PIC X(10).
+           05  FILLER                   PIC X(5).
