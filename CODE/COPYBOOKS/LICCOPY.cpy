@@ -1,7 +1,24 @@
       *****************************************************************
       * DMV LICENSE FILE LAYOUT - READING AND PROCESSING TRANSACTIONS *
       * FILE: LICCOPY.DAT                                             *
-      * RECORD LENGTH: 80 BYTES                                       *
+      * RECORD LENGTH: 156 BYTES                                      *
+      *****************************************************************
+      * RECORD LAYOUT CHANGE HISTORY                                  *
+      *   2026-06-02 JBR  ADD APPLICANT ID, PRIOR STATE, TEST SCORES, *
+      *                   RETEST COUNTS, ID DOCUMENT BREAKOUT, ORGAN  *
+      *                   DONOR FLAG, DUPLICATE FLAG, MAILING ADDRESS *
+      *                   RECORD GREW FROM 80 TO 156 BYTES - DOWN-    *
+      *                   STREAM READERS OF THE OLD LAYOUT MUST BE    *
+      *                   RECOMPILED AGAINST THIS COPYBOOK.           *
+      *   2026-08-09 JBR  DMV-ROAD-TEST/DMV-WRITTEN-TEST WERE REPLACED*
+      *                   BY THE NUMERIC DMV-ROAD-SCORE/DMV-WRITTEN-  *
+      *                   SCORE PASS/FAIL EDIT AND DMV-RECIPROCITY BY *
+      *                   THE COMPACT-TABLE LOOKUP AGAINST DMV-PRIOR- *
+      *                   STATE. NONE OF THE THREE ARE READ OR SET BY *
+      *                   ANY PROGRAM ANY LONGER - RENAMED TO FILLER, *
+      *                   LEAVING THEIR POSITIONS RESERVED SO THE     *
+      *                   RECORD LENGTH AND OFFSETS OF EVERY FIELD    *
+      *                   AFTER THEM DO NOT MOVE.                     *
       *****************************************************************
        01 DMV-RECORD.
            05  DMV-NAME                PIC X(19).
@@ -16,9 +33,9 @@
            05  FILLER                  PIC X.
            05  DMV-LICENSE-TYPE        PIC X.
            05  FILLER                  PIC X.
-           05  DMV-ROAD-TEST           PIC X.
            05  FILLER                  PIC X.
-           05  DMV-WRITTEN-TEST        PIC X.
+           05  FILLER                  PIC X.
+           05  FILLER                  PIC X.
            05  FILLER                  PIC X.
            05  DMV-RENEWAL             PIC X.
            05  FILLER                  PIC X.
@@ -31,12 +48,41 @@
            05  FILLER                  PIC X.
            05  DMV-CAR-TYPE            PIC X(6).
            05  FILLER                  PIC X.
-           05  DMV-RECIPROCITY         PIC X.
+           05  FILLER                  PIC X.
            05  FILLER                  PIC X.
            05  DMV-INSURANCE           PIC X.
            05  FILLER                  PIC X.
            05  DMV-IDENTITY-DOC        PIC X.
            05  FILLER                  PIC X.
            05  DMV-PAID-FEE            PIC X.
-           05  FILLER                  PIC X(17).
+           05  FILLER                  PIC X.
+           05  DMV-APPLICANT-ID        PIC X(9).
+           05  FILLER                  PIC X.
+           05  DMV-PRIOR-STATE         PIC X(2).
+           05  FILLER                  PIC X.
+           05  DMV-ROAD-SCORE          PIC 9(3).
+           05  FILLER                  PIC X.
+           05  DMV-ROAD-RETEST-CNT     PIC 9(2).
+           05  FILLER                  PIC X.
+           05  DMV-WRITTEN-SCORE       PIC 9(3).
+           05  FILLER                  PIC X.
+           05  DMV-WRITTEN-RETEST-CNT  PIC 9(2).
+           05  FILLER                  PIC X.
+           05  DMV-ID-DOCS.
+              10 DMV-ID-BIRTH-CERT     PIC X.
+              10 DMV-ID-SSN-CARD       PIC X.
+              10 DMV-ID-RESIDENCY-PRF  PIC X.
+              10 DMV-ID-OTHER-DOC      PIC X.
+           05  FILLER                  PIC X.
+           05  DMV-ORGAN-DONOR         PIC X.
+           05  FILLER                  PIC X.
+           05  DMV-DUP-FLAG            PIC X.
+              88 DMV-IS-DUPLICATE      VALUE 'Y'.
+           05  FILLER                  PIC X.
+           05  DMV-ADDRESS.
+              10 DMV-ADDR-LINE1        PIC X(20).
+              10 DMV-ADDR-CITY         PIC X(15).
+              10 DMV-ADDR-STATE        PIC X(2).
+              10 DMV-ADDR-ZIP          PIC X(9).
+           05  FILLER                  PIC X(10).
 
