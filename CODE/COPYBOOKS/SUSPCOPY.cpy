@@ -0,0 +1,25 @@
+      ****************************************************************
+      * DMV LICENSE FILE LAYOUT - WRITING OUT SUSPENSE TRANSACTIONS  *
+      * (INCOMPLETE APPLICATIONS - MISSING FIELD, NOT A DENIAL)      *
+      * FILE: SUSPCOPY.DAT                                           *
+      * RECORD LENGTH: 80 BYTES                                      *
+      ****************************************************************
+       01 SUSPENSE-LICS.
+           02 SUS-PT1.
+              03  SUS-NAME-LABEL      PIC X(11) VALUE 'USER NAME:'.
+              03  FILLER              PIC X.
+              03  SUS-NAME-VAL        PIC X(19) VALUE 'PLACEHOLDER'.
+              03  FILLER              PIC XX.
+              03  SUS-LICTYPE-LABEL   PIC X(14) VALUE 'LICENSE TYPE:'.
+              03  FILLER              PIC X.
+              03  SUS-LICTYPE-VAL     PIC X(26) VALUE 'PLACEHOLDER'.
+              03  FILLER              PIC X(6).
+           02 SUS-PT2.
+              03  FILLER              PIC XX.
+              03  SUS-REASON-LABEL    PIC X(23)
+                    VALUE 'MISSING/INCOMPLETE FLD:'.
+              03  FILLER              PIC X.
+              03  SUS-REASON-VAL      PIC X(54) VALUE 'PLACEHOLDER'.
+           02 SUS-PT3.
+              03  SUS-DIVIDER PIC X(78) VALUE ALL '-'.
+              03  FILLER   PIC X(2) VALUE SPACES.
