@@ -0,0 +1,14 @@
+      ****************************************************************
+      * SUPERVISOR OVERRIDE CONTROL FILE LAYOUT                      *
+      * FILE: OVRDFILE.DAT                                           *
+      * A SUPERVISOR WHO WANTS AN AUTOMATIC DENIAL OVERTURNED KEYS   *
+      * THE APPLICANT ID AND THEIR OWN ID INTO THIS FILE AHEAD OF    *
+      * THE EDIT RUN. LICEDIT FLIPS THE DECISION TO APPROVED AND     *
+      * RECORDS THE OVERRIDE ON THE AUDIT TRAIL.                     *
+      * RECORD LENGTH: 20 BYTES                                      *
+      ****************************************************************
+       01 OVERRIDE-REC.
+           05  OVR-APPLICANT-ID         PIC X(9).
+           05  FILLER                   PIC X.
+           05  OVR-SUPERVISOR-ID        PIC X(8).
+           05  FILLER                   PIC X(2).
