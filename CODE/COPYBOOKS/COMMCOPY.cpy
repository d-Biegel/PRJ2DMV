@@ -0,0 +1,20 @@
+      ****************************************************************
+      * COMMERCIAL LICENSE ENDORSEMENT/RESTRICTION DETAIL LAYOUT     *
+      * FILE: COMMDTL.DAT                                            *
+      * RECORD LENGTH: 60 BYTES                                      *
+      * MATCHED TO A LICCOPY.DAT TRANSACTION BY DMV-APPLICANT-ID     *
+      * WHEN DMV-LICENSE-TYPE INDICATES A COMMERCIAL APPLICATION.    *
+      ****************************************************************
+       01 COMMERCIAL-DETAIL-REC.
+           05  CDL-APPLICANT-ID         PIC X(9).
+           05  FILLER                   PIC X.
+           05  CDL-VEHICLE-CLASS        PIC X(2).
+           05  FILLER                   PIC X.
+           05  CDL-ENDORSEMENTS.
+              10 CDL-ENDORSE-HAZMAT     PIC X.
+              10 CDL-ENDORSE-PASSENGER  PIC X.
+              10 CDL-ENDORSE-TANKER     PIC X.
+              10 CDL-ENDORSE-SCHOOLBUS  PIC X.
+           05  FILLER                   PIC X.
+           05  CDL-RESTRICTIONS         PIC X(20).
+           05  FILLER                   PIC X(22).
