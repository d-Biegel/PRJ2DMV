@@ -0,0 +1,18 @@
+      ****************************************************************
+      * REAL ID ELIGIBILITY REPORT LAYOUT                            *
+      * FILE: REALCOPY.DAT                                           *
+      * RECORD LENGTH: 80 BYTES                                      *
+      ****************************************************************
+       01 REALID-RPT-LINE.
+           05  RID-NAME-LABEL           PIC X(11) VALUE 'USER NAME:'.
+           05  FILLER                   PIC X.
+           05  RID-NAME-VAL             PIC X(19) VALUE SPACES.
+           05  FILLER                   PIC XX.
+           05  RID-APPID-LABEL          PIC X(14) VALUE 'APPLICANT ID:'.
+           05  FILLER                   PIC X.
+           05  RID-APPID-VAL            PIC X(9) VALUE SPACES.
+           05  FILLER                   PIC XX.
+           05  RID-STATUS-LABEL         PIC X(8) VALUE 'STATUS:'.
+           05  FILLER                   PIC X.
+           05  RID-STATUS-VAL           PIC X(11) VALUE SPACES.
+           05  FILLER                   PIC X.
