@@ -0,0 +1,38 @@
+      ****************************************************************
+      * LICEDIT CHECKPOINT/RESTART RECORD LAYOUT                     *
+      * FILE: LICCKPT.DAT                                            *
+      * RECORD LENGTH: 54 BYTES                                      *
+      * THE FILE HOLDS ONE CHECKPOINT-REC FOLLOWED BY ZERO OR MORE   *
+      * CKP-REASON-REC ENTRIES (ONE PER DISTINCT DENIAL REASON SEEN  *
+      * SO FAR), SO A RESTART CAN REBUILD THE RUN COUNTERS AND THE   *
+      * REASON-BREAKDOWN TABLE, NOT JUST THE LAST RECORD POSITION.   *
+      ****************************************************************
+      * RECORD LAYOUT CHANGE HISTORY                                 *
+      *   2026-08-09 JBR  ADD CKP-APPROVED-CNT/CKP-DENIED-CNT/       *
+      *                   CKP-SUSPENSE-CNT AND CKP-REASON-REC SO A   *
+      *                   RESTART RESTORES THE CONTROL REPORT'S      *
+      *                   COUNTERS, NOT JUST THE SKIP POSITION.      *
+      ****************************************************************
+       01 CHECKPOINT-REC.
+           05  CKP-RUN-DATE.
+              10 CKP-RUN-YY             PIC 9(2).
+              10 CKP-RUN-MM             PIC 9(2).
+              10 CKP-RUN-DD             PIC 9(2).
+           05  FILLER                   PIC X.
+           05  CKP-LAST-REC-CNT         PIC 9(7).
+           05  FILLER                   PIC X.
+           05  CKP-RUN-COMPLETE         PIC X.
+              88 CKP-IS-COMPLETE        VALUE 'Y'.
+           05  FILLER                   PIC X.
+           05  CKP-APPROVED-CNT         PIC 9(7).
+           05  FILLER                   PIC X.
+           05  CKP-DENIED-CNT           PIC 9(7).
+           05  FILLER                   PIC X.
+           05  CKP-SUSPENSE-CNT         PIC 9(7).
+           05  FILLER                   PIC X(14).
+
+       01 CKP-REASON-REC.
+           05  CKP-RSN-MARKER           PIC X VALUE 'R'.
+           05  FILLER                   PIC X.
+           05  CKP-RSN-TEXT             PIC X(45).
+           05  CKP-RSN-COUNT            PIC 9(7).
