@@ -0,0 +1,23 @@
+      ****************************************************************
+      * RENEWAL NOTICE / MAILING HOUSE EXTRACT LAYOUT                *
+      * FILE: RENWFILE.DAT                                           *
+      * RECORD LENGTH: 90 BYTES                                      *
+      ****************************************************************
+       01 RENEWAL-NOTICE-REC.
+           05  RNW-NAME                 PIC X(19).
+           05  FILLER                   PIC X.
+           05  RNW-ADDR-LINE1           PIC X(20).
+           05  FILLER                   PIC X.
+           05  RNW-ADDR-CITY            PIC X(15).
+           05  FILLER                   PIC X.
+           05  RNW-ADDR-STATE           PIC X(2).
+           05  FILLER                   PIC X.
+           05  RNW-ADDR-ZIP             PIC X(9).
+           05  FILLER                   PIC X.
+           05  RNW-EXPIRE-DATE.
+              10 RNW-EXPIRE-YY          PIC 9(2).
+              10 RNW-EXPIRE-MM          PIC 9(2).
+              10 RNW-EXPIRE-DD          PIC 9(2).
+           05  FILLER                   PIC X.
+           05  RNW-RENEWAL-FLAG         PIC X.
+           05  FILLER                   PIC X(12).
