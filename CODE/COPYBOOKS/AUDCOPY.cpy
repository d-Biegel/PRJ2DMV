@@ -0,0 +1,32 @@
+      ****************************************************************
+      * DMV EDIT DECISION AUDIT TRAIL LAYOUT                         *
+      * FILE: AUDCOPY.DAT                                            *
+      * RECORD LENGTH: 120 BYTES                                     *
+      ****************************************************************
+       01 AUDIT-TRAIL-REC.
+           05  AUD-TIMESTAMP.
+              10 AUD-DATE.
+                 15 AUD-DATE-YY         PIC 9(2).
+                 15 AUD-DATE-MM         PIC 9(2).
+                 15 AUD-DATE-DD         PIC 9(2).
+              10 AUD-TIME.
+                 15 AUD-TIME-HH         PIC 9(2).
+                 15 AUD-TIME-MN         PIC 9(2).
+                 15 AUD-TIME-SS         PIC 9(2).
+           05  FILLER                   PIC X.
+           05  AUD-APPLICANT-ID         PIC X(9).
+           05  FILLER                   PIC X.
+           05  AUD-NAME                 PIC X(19).
+           05  FILLER                   PIC X.
+           05  AUD-DECISION             PIC X.
+              88 AUD-DECN-APPROVED      VALUE 'A'.
+              88 AUD-DECN-DENIED        VALUE 'D'.
+              88 AUD-DECN-SUSPENSE      VALUE 'S'.
+           05  FILLER                   PIC X.
+           05  AUD-FAILED-EDITS         PIC X(45).
+           05  FILLER                   PIC X.
+           05  AUD-OVERRIDE-FLAG        PIC X.
+              88 AUD-WAS-OVERRIDDEN     VALUE 'Y'.
+           05  FILLER                   PIC X.
+           05  AUD-OVERRIDE-BY          PIC X(8).
+           05  FILLER                   PIC X(19).
