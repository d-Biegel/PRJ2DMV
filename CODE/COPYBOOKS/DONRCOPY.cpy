@@ -0,0 +1,18 @@
+      ****************************************************************
+      * ORGAN DONOR REGISTRY SUBMISSION EXTRACT LAYOUT               *
+      * FILE: DONRFILE.DAT                                           *
+      * RECORD LENGTH: 60 BYTES                                      *
+      ****************************************************************
+       01 DONOR-EXTRACT-REC.
+           05  DNR-APPLICANT-ID         PIC X(9).
+           05  FILLER                   PIC X.
+           05  DNR-NAME                 PIC X(19).
+           05  FILLER                   PIC X.
+           05  DNR-DESIGNATION-DATE.
+              10 DNR-DESIG-YY           PIC 9(2).
+              10 DNR-DESIG-MM           PIC 9(2).
+              10 DNR-DESIG-DD           PIC 9(2).
+           05  FILLER                   PIC X.
+           05  DNR-DESIGNATION          PIC X.
+              88 DNR-IS-DONOR           VALUE 'Y'.
+           05  FILLER                   PIC X(22).
