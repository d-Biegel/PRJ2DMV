@@ -0,0 +1,9 @@
+      ****************************************************************
+      * DMV LICENSE FILE LAYOUT - EDIT RUN CONTROL/BALANCING REPORT  *
+      * FILE: CTLCOPY.DAT                                            *
+      * RECORD LENGTH: 80 BYTES                                      *
+      ****************************************************************
+       01 CONTROL-RPT-LINE.
+           05  CTL-LABEL               PIC X(45) VALUE SPACES.
+           05  CTL-VALUE               PIC Z,ZZZ,ZZ9 VALUE ZEROS.
+           05  FILLER                  PIC X(26) VALUE SPACES.
