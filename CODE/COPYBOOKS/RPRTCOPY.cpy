@@ -1,7 +1,18 @@
       ****************************************************************
       * DMV LICENSE FILE LAYOUT - WRITING OUT APPROVED LICENSES      *
       * FILE: RPRTCOPY.DAT                                           *
-      * RECORD LENGTH: 80 BYTES                                      *
+      * RECORD LENGTH: 80 BYTES PER PART - OUT-PT1 THRU OUT-PT5 ARE  *
+      * WRITTEN AS FIVE SEPARATE 80-BYTE PHYSICAL LINES, ONE WRITE   *
+      * PER PART, NOT AS A SINGLE 400-BYTE RECORD.                   *
+      ****************************************************************
+      * RECORD LAYOUT CHANGE HISTORY                                 *
+      *   2026-06-09 JBR  ADD OUT-PT5 - APPLICANT ID AND ORGAN DONOR *
+      *                   DESIGNATION FOR CARD PRODUCTION.           *
+      *   2026-08-09 JBR  BYTE-COUNT AUDIT - OUT-PT2 WAS 81 BYTES    *
+      *                   AND OUT-PT5 WAS 81 BYTES (EACH TRIMMED BY  *
+      *                   ONE FILLER BYTE); OUT-PT3 WAS 78 BYTES     *
+      *                   (TRAILING FILLER WIDENED BY TWO). ALL      *
+      *                   PARTS NOW EXACTLY 80 BYTES.                *
       ****************************************************************
        01 APPROVED-LICS.
            02 OUT-PT1.
@@ -31,11 +42,10 @@
                     VALUE 'CORRECTIVE LENSES:'.
               03  FILLER              PIC X.
               03  OUT-CORLENS-VAL     PIC X VALUE 'P'.
-              03  FILLER              PIC XX.
+              03  FILLER              PIC X.
               03  OUT-FEE-LABEL       PIC X(4) VALUE 'FEE:'.
               03  FILLER              PIC X.
               03  OUT-FEE-VAL         PIC 9(5)V99 VALUE ZEROS.
-      *       03  FILLER              PIC X(13).
            02 OUT-PT3.
               03  FILLER              PIC XX.
               03  OUT-CARTP-LABEL     PIC X(10) VALUE 'CAR TYPE:'.
@@ -56,8 +66,17 @@
                  04 OUT-EXPDT-MM       PIC 9(2).
                  04 FILLER            PIC X VALUE '-'.
                  04 OUT-EXPDT-DD       PIC 9(2).
-              03  FILLER              PIC X(6).
+              03  FILLER              PIC X(8).
            02 OUT-PT4.
-              03  OUT-DIVIDER PIC X(78) VALUE ALL '*'. 
+              03  OUT-DIVIDER PIC X(78) VALUE ALL '*'.
               03  FILLER   PIC X(2) VALUE SPACES.
-           
\ No newline at end of file
+           02 OUT-PT5.
+              03  FILLER              PIC XX.
+              03  OUT-APPID-LABEL     PIC X(14) VALUE 'APPLICANT ID:'.
+              03  FILLER              PIC X.
+              03  OUT-APPID-VAL       PIC X(9) VALUE SPACES.
+              03  FILLER              PIC XX.
+              03  OUT-DONOR-LABEL     PIC X(13) VALUE 'ORGAN DONOR:'.
+              03  FILLER              PIC X.
+              03  OUT-DONOR-VAL       PIC X VALUE 'P'.
+              03  FILLER              PIC X(37).
